@@ -25,14 +25,104 @@
        FILE-CONTROL.
            SELECT ORBIT-REPORT-FILE ASSIGN TO "ORBITRPT.TXT"
                ORGANIZATION IS LINE SEQUENTIAL.
-       
+           SELECT SATELLITE-CATALOG-FILE ASSIGN TO "SATCAT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CATALOG-FILE-STATUS.
+           SELECT RESTART-FILE ASSIGN TO "ORBITCKP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+           SELECT EPHEMERIS-FILE ASSIGN TO "ORBITEPH.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EPHEMERIS-FILE-STATUS.
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO "ORBITEXC.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXTRACT-FILE ASSIGN TO "ORBITXTR.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SECONDARY-SATELLITE-FILE ASSIGN TO "SATCAT2.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SECONDARY-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ORBIT-REPORT-FILE
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS.
        01  ORBIT-REPORT-RECORD         PIC X(132).
-       
+
+      *****************************************************************
+      * SATELLITE CATALOG - ONE RECORD PER SATELLITE TO BE PROCESSED  *
+      *****************************************************************
+       FD  SATELLITE-CATALOG-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  SATELLITE-CATALOG-RECORD.
+           05  CAT-SAT-ID              PIC X(10).
+           05  CAT-SAT-NAME            PIC X(20).
+           05  CAT-SEMI-MAJOR-AXIS     PIC 9(8)V9(6).
+           05  CAT-ECCENTRICITY        PIC 9V9(6).
+           05  CAT-INCLINATION         PIC 9(3)V9(6).
+           05  CAT-RAAN                PIC 9(3)V9(6).
+           05  CAT-ARG-PERIAPSIS       PIC 9(3)V9(6).
+           05  CAT-TRUE-ANOMALY        PIC 9(3)V9(6).
+           05  CAT-CENTRAL-BODY        PIC X(01).
+
+      *****************************************************************
+      * PROPAGATION CHECKPOINT/RESTART FILE                           *
+      *****************************************************************
+       FD  RESTART-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  RESTART-RECORD.
+           05  CKP-SAT-ID              PIC X(10).
+           05  CKP-CURRENT-TIME        PIC 9(12)V9(06).
+           05  CKP-MEAN-ANOMALY        PIC 9(03)V9(12).
+           05  CKP-RAAN                PIC 9(03)V9(12).
+           05  CKP-ARG-PERIAPSIS       PIC 9(03)V9(12).
+           05  CKP-ITERATION-COUNTER   PIC 9(10).
+
+      *****************************************************************
+      * EPHEMERIS FILE - TIME/POSITION/RADIUS/GROUND TRACK EVERY      *
+      * NTH ITERATION                                                 *
+      *****************************************************************
+       FD  EPHEMERIS-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  EPHEMERIS-RECORD            PIC X(94).
+
+      *****************************************************************
+      * EXCEPTION REPORT - ORBITAL ELEMENT VALIDATION VIOLATIONS      *
+      *****************************************************************
+       FD  EXCEPTION-REPORT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  EXCEPTION-REPORT-RECORD     PIC X(132).
+
+      *****************************************************************
+      * MACHINE-READABLE EXTRACT - ONE ROW PER REPORT PARAMETER       *
+      *****************************************************************
+       FD  EXTRACT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  EXTRACT-RECORD              PIC X(80).
+
+      *****************************************************************
+      * SECONDARY SATELLITE - ONE RECORD, THE CONJUNCTION REFERENCE   *
+      * OBJECT TRACKED ALONGSIDE EVERY SATELLITE IN THE MAIN CATALOG  *
+      *****************************************************************
+       FD  SECONDARY-SATELLITE-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  SECONDARY-CATALOG-RECORD.
+           05  SEC-CAT-SAT-ID          PIC X(10).
+           05  SEC-CAT-SAT-NAME        PIC X(20).
+           05  SEC-CAT-SEMI-MAJOR-AXIS PIC 9(8)V9(6).
+           05  SEC-CAT-ECCENTRICITY    PIC 9V9(6).
+           05  SEC-CAT-INCLINATION     PIC 9(3)V9(6).
+           05  SEC-CAT-RAAN            PIC 9(3)V9(6).
+           05  SEC-CAT-ARG-PERIAPSIS   PIC 9(3)V9(6).
+           05  SEC-CAT-TRUE-ANOMALY    PIC 9(3)V9(6).
+           05  SEC-CAT-CENTRAL-BODY    PIC X(01).
+
        WORKING-STORAGE SECTION.
       *****************************************************************
       * MATHEMATICAL CONSTANTS                                        *
@@ -48,24 +138,160 @@
                0.017453292519943.
            05  WS-RAD-TO-DEG           PIC 9(2)V9(15) VALUE 
                57.295779513082320.
-           05  WS-TOLERANCE            PIC 9V9(15) VALUE 
+           05  WS-TOLERANCE            PIC 9V9(15) VALUE
                0.000000000000001.
-       
+           05  WS-STEP-TOLERANCE       PIC 9V9(12) VALUE
+               0.000000001000.
+           05  WS-SEC-STEP-TOLERANCE   PIC 9V9(09) VALUE
+               0.000000010.
+
       *****************************************************************
       * GRAVITATIONAL PARAMETERS (KM^3/S^2)                           *
       *****************************************************************
        01  GRAVITATIONAL-PARAMETERS.
-           05  WS-MU-EARTH             PIC 9(6)V9(9) VALUE 
+           05  WS-MU-CENTRAL-BODY      PIC 9(6)V9(9) VALUE
                398600.441800000.
-           05  WS-MU-MOON              PIC 9(4)V9(9) VALUE 
+           05  WS-MU-MOON              PIC 9(4)V9(9) VALUE
                4902.800066000.
-           05  WS-MU-SUN               PIC 9(12)V9(9) VALUE 
+           05  WS-MU-SUN               PIC 9(12)V9(9) VALUE
                132712440018.000000000.
-           05  WS-EARTH-RADIUS         PIC 9(4)V9(6) VALUE 
+           05  WS-CENTRAL-BODY-RADIUS  PIC 9(4)V9(6) VALUE
                6378.137000.
-           05  WS-MOON-DISTANCE        PIC 9(6)V9(6) VALUE 
+           05  WS-MOON-DISTANCE        PIC 9(6)V9(6) VALUE
                384400.000000.
-       
+           05  WS-CENTRAL-BODY-ROTATION-RATE
+                                       PIC 9V9(9) VALUE
+               0.004178073.
+
+      *****************************************************************
+      * PER-BODY CONSTANTS FOR THE SELECTABLE CENTRAL BODY - THE      *
+      * ACTIVE WS-MU-CENTRAL-BODY/WS-CENTRAL-BODY-RADIUS/             *
+      * WS-CENTRAL-BODY-ROTATION-RATE/WS-J2-COEFFICIENT ABOVE ARE     *
+      * LOADED FROM ONE OF THESE THREE SETS BY 1860-SELECT-CENTRAL-   *
+      * BODY, BASED ON THE CATALOG'S CENTRAL BODY CODE.               *
+      *****************************************************************
+       01  CENTRAL-BODY-TABLE.
+           05  WS-EARTH-MU             PIC 9(6)V9(9) VALUE
+               398600.441800000.
+           05  WS-EARTH-RADIUS         PIC 9(4)V9(6) VALUE
+               6378.137000.
+           05  WS-EARTH-ROTATION-RATE  PIC 9V9(9) VALUE
+               0.004178073.
+           05  WS-EARTH-J2             PIC 9V9(15) VALUE
+               0.001082630000000.
+           05  WS-MOON-RADIUS          PIC 9(4)V9(6) VALUE
+               1737.400000.
+           05  WS-MOON-ROTATION-RATE   PIC 9V9(9) VALUE
+               0.000015250.
+           05  WS-MOON-J2              PIC 9V9(15) VALUE
+               0.000202700000000.
+           05  WS-MARS-MU              PIC 9(5)V9(9) VALUE
+               42828.314000000.
+           05  WS-MARS-RADIUS          PIC 9(4)V9(6) VALUE
+               3389.500000.
+           05  WS-MARS-ROTATION-RATE   PIC 9V9(9) VALUE
+               0.004061300.
+           05  WS-MARS-J2              PIC 9V9(15) VALUE
+               0.001960450000000.
+
+      *****************************************************************
+      * GROUND TRACK (SUB-SATELLITE POINT) WORKING FIELDS             *
+      *****************************************************************
+       01  GROUND-TRACK-FIELDS.
+           05  WS-TRUE-ANOMALY-RAD     PIC S9(3)V9(9).
+           05  WS-ARG-OF-LATITUDE      PIC S9(3)V9(6).
+           05  WS-SUBSAT-LATITUDE      PIC S9(3)V9(6).
+           05  WS-SUBSAT-LONGITUDE     PIC S9(3)V9(6).
+
+      *****************************************************************
+      * SECONDARY SATELLITE - ORBITAL ELEMENTS AND PROPAGATION STATE  *
+      *****************************************************************
+       01  SECONDARY-ORBITAL-ELEMENTS.
+           05  WS-SEC-SAT-ID           PIC X(10).
+           05  WS-SEC-SAT-NAME         PIC X(20).
+           05  WS-SEC-SEMI-MAJOR-AXIS  PIC 9(8)V9(6).
+           05  WS-SEC-ECCENTRICITY     PIC 9V9(6).
+           05  WS-SEC-INCLINATION      PIC 9(3)V9(6).
+           05  WS-SEC-RAAN             PIC 9(3)V9(6).
+           05  WS-SEC-ARG-PERIAPSIS    PIC 9(3)V9(6).
+           05  WS-SEC-TRUE-ANOMALY     PIC 9(3)V9(6).
+           05  WS-SEC-MEAN-ANOMALY     PIC 9(3)V9(6).
+           05  WS-SEC-INITIAL-MEAN-ANOM
+                                       PIC 9(3)V9(6).
+           05  WS-SEC-ECCENTRIC-ANOMALY
+                                       PIC S9(3)V9(9).
+           05  WS-SEC-MEAN-MOTION      PIC 9(3)V9(12).
+           05  WS-SEC-RADIUS-MAGNITUDE PIC 9(8)V9(6).
+           05  WS-SEC-TRUE-ANOM-RAD    PIC S9(3)V9(9).
+           05  WS-SEC-ARG-OF-LATITUDE  PIC S9(3)V9(6).
+
+      *****************************************************************
+      * CONJUNCTION ANALYSIS CONTROL                                  *
+      *****************************************************************
+       01  CONJUNCTION-CONTROL.
+           05  WS-SECONDARY-FILE-STATUS
+                                       PIC X(02) VALUE "00".
+           05  WS-CONJUNCTION-FLAG     PIC X(01) VALUE "N".
+               88  CONJUNCTION-AVAILABLE      VALUE "Y".
+           05  WS-PRI-ECI-X            PIC S9(8)V9(6).
+           05  WS-PRI-ECI-Y            PIC S9(8)V9(6).
+           05  WS-PRI-ECI-Z            PIC S9(8)V9(6).
+           05  WS-SEC-ECI-X            PIC S9(8)V9(6).
+           05  WS-SEC-ECI-Y            PIC S9(8)V9(6).
+           05  WS-SEC-ECI-Z            PIC S9(8)V9(6).
+           05  WS-SEPARATION-DISTANCE  PIC 9(8)V9(6).
+           05  WS-MIN-SEPARATION       PIC 9(8)V9(6).
+           05  WS-MIN-SEPARATION-TIME  PIC 9(12)V9(6).
+           05  WS-SEC-KEPLER-ITER      PIC 9(7) VALUE ZERO.
+           05  WS-SEC-KEPLER-CONVERGED PIC X(01) VALUE "N".
+               88  SEC-KEPLER-STEP-CONVERGED  VALUE "Y".
+
+      *****************************************************************
+      * SATELLITE CATALOG PROCESSING CONTROL                          *
+      *****************************************************************
+       01  CATALOG-CONTROL.
+           05  WS-CATALOG-FILE-STATUS  PIC X(02) VALUE "00".
+           05  WS-CATALOG-EOF          PIC X(01) VALUE "N".
+               88  CATALOG-AT-EOF              VALUE "Y".
+           05  WS-SATELLITE-COUNT      PIC 9(05) VALUE ZERO.
+           05  WS-CURRENT-SAT-ID       PIC X(10) VALUE SPACES.
+           05  WS-CURRENT-SAT-NAME     PIC X(20) VALUE SPACES.
+           05  WS-CURRENT-CENTRAL-BODY PIC X(01) VALUE "E".
+               88  CENTRAL-BODY-IS-EARTH      VALUE "E" " ".
+               88  CENTRAL-BODY-IS-MOON       VALUE "M".
+               88  CENTRAL-BODY-IS-MARS       VALUE "R".
+
+      *****************************************************************
+      * ORBITAL ELEMENT VALIDATION CONTROL                            *
+      *****************************************************************
+       01  VALIDATION-CONTROL.
+           05  WS-VALIDATION-FAILED    PIC X(01) VALUE "N".
+               88  ORBIT-INVALID               VALUE "Y".
+               88  ORBIT-VALID                 VALUE "N".
+           05  WS-PREVIEW-PERIAPSIS    PIC 9(08)V9(06).
+           05  WS-EXCEPTION-COUNT      PIC 9(05) VALUE ZERO.
+
+      *****************************************************************
+      * CHECKPOINT/RESTART CONTROL                                    *
+      *****************************************************************
+       01  RESTART-CONTROL.
+           05  WS-RESTART-FILE-STATUS  PIC X(02) VALUE "00".
+           05  WS-CHECKPOINT-INTERVAL  PIC 9(05) VALUE 500.
+           05  WS-RESTART-AVAILABLE    PIC X(01) VALUE "N".
+               88  RESTART-DATA-FOUND          VALUE "Y".
+           05  WS-CHECKPOINT-QUOTIENT  PIC 9(10).
+           05  WS-CHECKPOINT-REMAINDER PIC 9(05).
+
+      *****************************************************************
+      * EPHEMERIS RECORDING CONTROL                                   *
+      *****************************************************************
+       01  EPHEMERIS-CONTROL.
+           05  WS-EPHEMERIS-FILE-STATUS
+                                       PIC X(02) VALUE "00".
+           05  WS-EPHEMERIS-INTERVAL   PIC 9(05) VALUE 100.
+           05  WS-EPHEMERIS-QUOTIENT   PIC 9(10).
+           05  WS-EPHEMERIS-REMAINDER  PIC 9(05).
+
       *****************************************************************
       * ORBITAL ELEMENTS - PRIMARY ORBIT                              *
       *****************************************************************
@@ -118,7 +344,39 @@
            05  WS-TOTAL-DELTA-V        PIC 9(5)V9(10).
            05  WS-TRANSFER-TIME        PIC 9(8)V9(6).
            05  WS-PHASE-ANGLE          PIC 9(3)V9(12).
-       
+
+      *****************************************************************
+      * BI-ELLIPTIC TRANSFER ORBIT PARAMETERS - AN ALTERNATIVE TO THE *
+      * HOHMANN TRANSFER ABOVE, REPORTED SIDE BY SIDE WITH IT. THE    *
+      * INTERMEDIATE APOAPSIS IS SET WELL BEYOND THE TARGET ORBIT SO  *
+      * THE TWO TRANSFER ELLIPSES ARE DISTINCT FROM THE HOHMANN CASE. *
+      *****************************************************************
+       01  BIELLIPTIC-TRANSFER-PARAMETERS.
+           05  WS-BIELLIPTIC-INTERMED-R PIC 9(8)V9(6).
+           05  WS-BIELLIPTIC-SMA1      PIC 9(8)V9(6).
+           05  WS-BIELLIPTIC-SMA2      PIC 9(8)V9(6).
+           05  WS-BIELLIPTIC-DELTA-V1  PIC 9(5)V9(10).
+           05  WS-BIELLIPTIC-DELTA-V2  PIC 9(5)V9(10).
+           05  WS-BIELLIPTIC-DELTA-V3  PIC 9(5)V9(10).
+           05  WS-BIELLIPTIC-TOTAL-DV  PIC 9(5)V9(10).
+           05  WS-BIELLIPTIC-XFER-TIME PIC 9(8)V9(6).
+           05  WS-BIELLIPTIC-IS-CHEAPER
+                                       PIC X(01) VALUE "N".
+               88  BIELLIPTIC-CHEAPER-THAN-HOHMANN VALUE "Y".
+
+      *****************************************************************
+      * COMBINED PLANE-CHANGE MANEUVER PARAMETERS - FOLDS THE         *
+      * SATELLITE'S INCLINATION CHANGE TO THE TARGET ORBIT'S PLANE    *
+      * INTO THE HOHMANN TRANSFER'S SECOND (CIRCULARIZING) BURN       *
+      * INSTEAD OF PAYING FOR IT AS A SEPARATE MANEUVER.              *
+      *****************************************************************
+       01  PLANE-CHANGE-PARAMETERS.
+           05  WS-PLANE-CHANGE-ANGLE   PIC 9(3)V9(6).
+           05  WS-SEPARATE-PLANE-DV    PIC 9(5)V9(10).
+           05  WS-COMBINED-BURN-DV     PIC 9(5)V9(10).
+           05  WS-COMBINED-TOTAL-DV    PIC 9(5)V9(10).
+           05  WS-PLANE-CHANGE-SAVINGS PIC 9(5)V9(10).
+
       *****************************************************************
       * PERTURBATION ANALYSIS VARIABLES                               *
       *****************************************************************
@@ -147,6 +405,9 @@
            05  WS-KEPLER-ITERATIONS    PIC 9(7) VALUE ZERO.
            05  WS-KEPLER-MAX-ITER      PIC 9(7) VALUE 100000.
            05  WS-CONVERGENCE-FLAG     PIC 9 VALUE ZERO.
+           05  WS-KEPLER-STEP-CONVERGED
+                                       PIC X(01) VALUE "N".
+               88  KEPLER-STEP-CONVERGED      VALUE "Y".
        
       *****************************************************************
       * TEMPORARY CALCULATION VARIABLES                               *
@@ -157,6 +418,7 @@
            05  WS-TEMP3                PIC S9(15)V9(15).
            05  WS-TEMP4                PIC S9(15)V9(15).
            05  WS-TEMP5                PIC S9(15)V9(15).
+           05  WS-CUBE-TEMP            PIC S9(15)V9(15).
            05  WS-SINE-VALUE           PIC S9V9(15).
            05  WS-COSINE-VALUE         PIC S9V9(15).
            05  WS-SQRT-VALUE           PIC 9(15)V9(15).
@@ -192,13 +454,53 @@
            05  FILLER                  PIC X(10) VALUE SPACES.
            05  RPT-PARAMETER-NAME      PIC X(40).
            05  FILLER                  PIC X(5) VALUE " = ".
-           05  RPT-PARAMETER-VALUE     PIC X(25).
+           05  RPT-PARAMETER-VALUE     PIC X(31).
            05  FILLER                  PIC X(5) VALUE SPACES.
            05  RPT-PARAMETER-UNIT      PIC X(20).
-           05  FILLER                  PIC X(27) VALUE SPACES.
+           05  FILLER                  PIC X(21) VALUE SPACES.
        
        01  REPORT-BLANK-LINE           PIC X(132) VALUE SPACES.
-       
+
+      *****************************************************************
+      * EXCEPTION DETAIL RECORD LAYOUT                                *
+      *****************************************************************
+       01  EXCEPTION-DETAIL-LINE.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  EXC-SAT-ID              PIC X(10).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  EXC-MESSAGE             PIC X(100).
+           05  FILLER                  PIC X(15) VALUE SPACES.
+
+      *****************************************************************
+      * EPHEMERIS DETAIL RECORD LAYOUT                                *
+      *****************************************************************
+       01  EPHEMERIS-DETAIL-LINE.
+           05  EPH-SAT-ID              PIC X(10).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  EPH-TIME                PIC 9(12)V9(06).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  EPH-POSITION-X          PIC S9(8)V9(06).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  EPH-POSITION-Y          PIC S9(8)V9(06).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  EPH-RADIUS-MAGNITUDE    PIC 9(8)V9(06).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  EPH-SUBSAT-LATITUDE     PIC S9(3)V9(06).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  EPH-SUBSAT-LONGITUDE    PIC S9(3)V9(06).
+
+      *****************************************************************
+      * CSV EXTRACT DETAIL RECORD - BUILT BY STRING, COMMA-DELIMITED  *
+      *****************************************************************
+       01  CSV-DETAIL-LINE             PIC X(80).
+       01  CSV-VALUE-FIELD             PIC X(31).
+       01  CSV-COMMA-SEGMENTS.
+           05  CSV-SEG-1               PIC X(31).
+           05  CSV-SEG-2               PIC X(25).
+           05  CSV-SEG-3               PIC X(25).
+           05  CSV-SEG-4               PIC X(25).
+           05  CSV-SEG-5               PIC X(25).
+
        01  REPORT-SEPARATOR-LINE.
            05  FILLER                  PIC X(5) VALUE SPACES.
            05  FILLER                  PIC X(80) VALUE ALL "=".
@@ -226,47 +528,287 @@
            DISPLAY " ".
            
            PERFORM 1000-INITIALIZE-SYSTEM THRU 1000-EXIT.
-           PERFORM 2000-COMPUTE-PRIMARY-ORBIT THRU 2000-EXIT.
-           PERFORM 3000-COMPUTE-DERIVED-PARAMETERS THRU 3000-EXIT.
-           PERFORM 4000-SOLVE-KEPLER-EQUATION THRU 4000-EXIT.
-           PERFORM 5000-COMPUTE-STATE-VECTORS THRU 5000-EXIT.
-           PERFORM 6000-COMPUTE-TRANSFER-ORBIT THRU 6000-EXIT.
-           PERFORM 7000-ANALYZE-PERTURBATIONS THRU 7000-EXIT.
-           PERFORM 8000-PROPAGATE-ORBIT THRU 8000-EXIT.
-           PERFORM 9000-GENERATE-REPORT THRU 9000-EXIT.
+           PERFORM 1600-READ-SATELLITE-RECORD THRU 1600-EXIT.
+           PERFORM 1700-PROCESS-SATELLITE THRU 1700-EXIT
+               UNTIL CATALOG-AT-EOF.
            PERFORM 9999-TERMINATE-PROGRAM.
-           
+
            STOP RUN.
-       
+
       *****************************************************************
       * INITIALIZE ORBITAL PARAMETERS                                 *
       *****************************************************************
        1000-INITIALIZE-SYSTEM.
            DISPLAY "INITIALIZING ORBITAL PARAMETERS...".
-           
-      *    INITIALIZE PRIMARY ORBITAL ELEMENTS
-      *    LOW EARTH ORBIT (LEO) TO GEOSTATIONARY ORBIT (GEO) SCENARIO
-           COMPUTE WS-SEMI-MAJOR-AXIS = 
-               WS-EARTH-RADIUS + 400.000000.
-           MOVE 0.001500000000000 TO WS-ECCENTRICITY.
-           MOVE 28.500000000000 TO WS-INCLINATION.
-           MOVE 45.000000000000 TO WS-RAAN.
-           MOVE 30.000000000000 TO WS-ARG-PERIAPSIS.
-           MOVE 0.000000000000 TO WS-TRUE-ANOMALY.
-           
-      *    INITIALIZE TRANSFER ORBIT PARAMETERS
+
+      *    OPEN THE DAY'S SATELLITE CATALOG AND THE REPORT OUTPUTS.
+      *    THE CATALOG SUPPLIES ONE SET OF ORBITAL ELEMENTS PER
+      *    SATELLITE; THE PIPELINE IN 1700-PROCESS-SATELLITE RUNS
+      *    ONCE FOR EACH RECORD, ACCUMULATING INTO ONE REPORT.
+           OPEN INPUT SATELLITE-CATALOG-FILE.
+           IF WS-CATALOG-FILE-STATUS NOT = "00"
+               DISPLAY "FATAL: CANNOT OPEN SATELLITE CATALOG FILE"
+               DISPLAY "       FILE STATUS: " WS-CATALOG-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT ORBIT-REPORT-FILE.
+           MOVE 1 TO WS-PAGE-COUNTER.
+
+      *    EPHEMERIS TRENDS THE FULL PROPAGATION FOR EVERY SATELLITE
+      *    IN THE CATALOG, SO IT IS OPENED ONCE FOR THE WHOLE RUN -
+      *    APPENDING TO ANY EPHEMERIS POINTS ALREADY WRITTEN BY AN
+      *    EARLIER, INTERRUPTED RUN THAT A CHECKPOINT IS NOW RESUMING,
+      *    THE SAME WAY RESTART-FILE ITSELF IS OPENED IN 8000.
+           OPEN EXTEND EPHEMERIS-FILE.
+           IF WS-EPHEMERIS-FILE-STATUS = "35"
+               OPEN OUTPUT EPHEMERIS-FILE
+           END-IF.
+
+           OPEN OUTPUT EXCEPTION-REPORT-FILE.
+           MOVE "ORBITAL ELEMENT VALIDATION EXCEPTIONS" TO EXC-MESSAGE.
+           MOVE SPACES TO EXC-SAT-ID.
+           WRITE EXCEPTION-REPORT-RECORD FROM EXCEPTION-DETAIL-LINE.
+           MOVE SPACES TO EXCEPTION-REPORT-RECORD.
+           WRITE EXCEPTION-REPORT-RECORD.
+
+      *    MACHINE-READABLE EXTRACT OF THE SAME PARAMETERS WRITTEN TO
+      *    THE REPORT, FOR DOWNSTREAM TOOLS THAT CANNOT PARSE ORBITRPT.
+           OPEN OUTPUT EXTRACT-FILE.
+           MOVE "SAT-ID,PARAMETER,VALUE,UNIT" TO EXTRACT-RECORD.
+           WRITE EXTRACT-RECORD.
+
+      *    AN OPTIONAL SECONDARY SATELLITE IS TRACKED ALONGSIDE EVERY
+      *    CATALOG ENTRY FOR CONJUNCTION/CLOSE-APPROACH ANALYSIS. ITS
+      *    ABSENCE IS NOT FATAL - IT SIMPLY DISABLES THAT ANALYSIS.
+           OPEN INPUT SECONDARY-SATELLITE-FILE.
+           IF WS-SECONDARY-FILE-STATUS = "00"
+               PERFORM 1850-INITIALIZE-SECONDARY-SATELLITE THRU
+                   1850-EXIT
+           ELSE
+               DISPLAY "NO SECONDARY SATELLITE FILE - CONJUNCTION "
+                   "ANALYSIS DISABLED"
+           END-IF.
+
+           DISPLAY "INITIALIZATION COMPLETE.".
+           DISPLAY " ".
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * READ ONE SATELLITE RECORD FROM THE CATALOG                    *
+      *****************************************************************
+       1600-READ-SATELLITE-RECORD.
+           READ SATELLITE-CATALOG-FILE
+               AT END
+                   MOVE "Y" TO WS-CATALOG-EOF
+                   GO TO 1600-EXIT
+           END-READ.
+
+           MOVE CAT-SAT-ID TO WS-CURRENT-SAT-ID.
+           MOVE CAT-SAT-NAME TO WS-CURRENT-SAT-NAME.
+           MOVE CAT-SEMI-MAJOR-AXIS TO WS-SEMI-MAJOR-AXIS.
+           MOVE CAT-ECCENTRICITY TO WS-ECCENTRICITY.
+           MOVE CAT-INCLINATION TO WS-INCLINATION.
+           MOVE CAT-RAAN TO WS-RAAN.
+           MOVE CAT-ARG-PERIAPSIS TO WS-ARG-PERIAPSIS.
+           MOVE CAT-TRUE-ANOMALY TO WS-TRUE-ANOMALY.
+           MOVE CAT-CENTRAL-BODY TO WS-CURRENT-CENTRAL-BODY.
            COMPUTE WS-INITIAL-ORBIT-R = WS-SEMI-MAJOR-AXIS.
-           COMPUTE WS-TARGET-ORBIT-R = 
-               WS-EARTH-RADIUS + 35786.000000.
-           
+       1600-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * RUN THE FULL COMPUTATION PIPELINE FOR ONE CATALOG SATELLITE   *
+      *****************************************************************
+       1700-PROCESS-SATELLITE.
+           ADD 1 TO WS-SATELLITE-COUNT.
+           DISPLAY "----------------------------------------".
+           DISPLAY "PROCESSING SATELLITE: " WS-CURRENT-SAT-ID
+               " " WS-CURRENT-SAT-NAME.
            DISPLAY "  SEMI-MAJOR AXIS: " WS-SEMI-MAJOR-AXIS " KM".
            DISPLAY "  ECCENTRICITY: " WS-ECCENTRICITY.
            DISPLAY "  INCLINATION: " WS-INCLINATION " DEG".
-           DISPLAY "INITIALIZATION COMPLETE.".
-           DISPLAY " ".
-       1000-EXIT.
+
+      *    SELECT THE GRAVITATIONAL/ROTATIONAL CONSTANTS FOR THIS
+      *    SATELLITE'S CENTRAL BODY BEFORE VALIDATION OR PROPAGATION
+      *    TOUCH ANY OF THEM.
+           PERFORM 1860-SELECT-CENTRAL-BODY THRU 1860-EXIT.
+
+      *    TARGET ORBIT FOR THE TRANSFER ANALYSIS IS THIS SATELLITE'S
+      *    OWN CENTRAL BODY'S SYNCHRONOUS-ORBIT RADIUS, R = CUBE ROOT
+      *    OF (MU / OMEGA ** 2), SO THE HOHMANN/BI-ELLIPTIC/PLANE-
+      *    CHANGE SECTIONS BELOW ARE MEANINGFUL FOR MOON AND MARS
+      *    SATELLITES TOO, NOT JUST EARTH'S GEOSTATIONARY ALTITUDE -
+      *    EARTH'S OWN ROTATION RATE HAPPENS TO PUT THIS AT THE SAME
+      *    35786 KM GEO ALTITUDE THE OLDER, EARTH-ONLY FORMULA USED.
+      *    WS-CENTRAL-BODY-ROTATION-RATE IS IN DEGREES/SECOND, SO IT
+      *    IS CONVERTED TO RADIANS/SECOND BEFORE SQUARING.
+           COMPUTE WS-TEMP2 =
+               WS-CENTRAL-BODY-ROTATION-RATE * WS-DEG-TO-RAD.
+           COMPUTE WS-TEMP3 = WS-TEMP2 ** 2.
+           COMPUTE WS-TEMP1 = WS-MU-CENTRAL-BODY / WS-TEMP3.
+           COMPUTE WS-TARGET-ORBIT-R = WS-TEMP1 ** (1 / 3).
+
+           PERFORM 1800-VALIDATE-ORBITAL-ELEMENTS THRU 1800-EXIT.
+           IF ORBIT-INVALID
+               DISPLAY "  ORBIT REJECTED - SEE EXCEPTION REPORT"
+               PERFORM 1600-READ-SATELLITE-RECORD THRU 1600-EXIT
+               GO TO 1700-EXIT
+           END-IF.
+
+      *    RESET THE CONJUNCTION MINIMUM SO EACH SATELLITE IN THE
+      *    CATALOG IS CHECKED AGAINST THE SECONDARY OBJECT FRESH.
+           IF CONJUNCTION-AVAILABLE
+               MOVE 99999999.999999 TO WS-MIN-SEPARATION
+               MOVE ZERO TO WS-MIN-SEPARATION-TIME
+           END-IF.
+
+           PERFORM 2000-COMPUTE-PRIMARY-ORBIT THRU 2000-EXIT.
+           PERFORM 3000-COMPUTE-DERIVED-PARAMETERS THRU 3000-EXIT.
+           PERFORM 4000-SOLVE-KEPLER-EQUATION THRU 4000-EXIT.
+           PERFORM 5000-COMPUTE-STATE-VECTORS THRU 5000-EXIT.
+           PERFORM 6000-COMPUTE-TRANSFER-ORBIT THRU 6000-EXIT.
+           PERFORM 6100-COMPUTE-BIELLIPTIC-TRANSFER THRU 6100-EXIT.
+           PERFORM 6200-COMPUTE-COMBINED-PLANE-CHANGE THRU 6200-EXIT.
+           PERFORM 7000-ANALYZE-PERTURBATIONS THRU 7000-EXIT.
+           PERFORM 8000-PROPAGATE-ORBIT THRU 8000-EXIT.
+           PERFORM 9000-GENERATE-REPORT THRU 9000-EXIT.
+
+           PERFORM 1600-READ-SATELLITE-RECORD THRU 1600-EXIT.
+       1700-EXIT.
            EXIT.
-       
+
+      *****************************************************************
+      * VALIDATE ORBITAL ELEMENTS BEFORE ANY COMPUTATION PROCEEDS     *
+      *****************************************************************
+       1800-VALIDATE-ORBITAL-ELEMENTS.
+           MOVE "N" TO WS-VALIDATION-FAILED.
+
+           IF WS-ECCENTRICITY < 0.0 OR WS-ECCENTRICITY >= 1.0
+               MOVE "ECCENTRICITY OUT OF RANGE - MUST BE 0 <= E < 1"
+                   TO EXC-MESSAGE
+               PERFORM 1810-WRITE-EXCEPTION-LINE THRU 1810-EXIT
+               MOVE "Y" TO WS-VALIDATION-FAILED
+           END-IF.
+
+           IF WS-INCLINATION < 0.0 OR WS-INCLINATION > 180.0
+               MOVE "INCLINATION OUT OF RANGE - MUST BE 0 TO 180 DEG"
+                   TO EXC-MESSAGE
+               PERFORM 1810-WRITE-EXCEPTION-LINE THRU 1810-EXIT
+               MOVE "Y" TO WS-VALIDATION-FAILED
+           END-IF.
+
+      *    PREVIEW THE PERIAPSIS RADIUS BEFORE 2000-COMPUTE-PRIMARY-
+      *    ORBIT RUNS, SO AN ORBIT THAT DIPS BELOW THE CENTRAL BODY'S
+      *    SURFACE IS CAUGHT HERE INSTEAD OF FEEDING A GARBAGE ORBIT
+      *    FORWARD. WS-CENTRAL-BODY-RADIUS IS ALREADY THE RIGHT BODY
+      *    FOR THIS SATELLITE (SET BY 1860-SELECT-CENTRAL-BODY ABOVE).
+           COMPUTE WS-PREVIEW-PERIAPSIS =
+               WS-SEMI-MAJOR-AXIS * (1.0 - WS-ECCENTRICITY).
+           IF WS-PREVIEW-PERIAPSIS < WS-CENTRAL-BODY-RADIUS
+               MOVE "PERIAPSIS RADIUS BELOW CENTRAL BODY RADIUS -"
+                   TO EXC-MESSAGE
+               PERFORM 1810-WRITE-EXCEPTION-LINE THRU 1810-EXIT
+               MOVE "ORBIT HITS THE SURFACE" TO EXC-MESSAGE
+               PERFORM 1810-WRITE-EXCEPTION-LINE THRU 1810-EXIT
+               MOVE "Y" TO WS-VALIDATION-FAILED
+           END-IF.
+       1800-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * WRITE ONE LINE TO THE EXCEPTION REPORT FOR THE CURRENT SAT    *
+      *****************************************************************
+       1810-WRITE-EXCEPTION-LINE.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+           MOVE WS-CURRENT-SAT-ID TO EXC-SAT-ID.
+           WRITE EXCEPTION-REPORT-RECORD FROM EXCEPTION-DETAIL-LINE.
+       1810-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * LOAD THE SECONDARY SATELLITE'S ELEMENTS AND DERIVE ITS        *
+      * INITIAL MEAN ANOMALY AND MEAN MOTION FOR CONJUNCTION TRACKING *
+      *****************************************************************
+       1850-INITIALIZE-SECONDARY-SATELLITE.
+           READ SECONDARY-SATELLITE-FILE
+               AT END
+                   DISPLAY "SECONDARY SATELLITE FILE IS EMPTY - "
+                       "CONJUNCTION ANALYSIS DISABLED"
+                   GO TO 1850-EXIT
+           END-READ.
+
+           MOVE SEC-CAT-SAT-ID TO WS-SEC-SAT-ID.
+           MOVE SEC-CAT-SAT-NAME TO WS-SEC-SAT-NAME.
+           MOVE SEC-CAT-SEMI-MAJOR-AXIS TO WS-SEC-SEMI-MAJOR-AXIS.
+           MOVE SEC-CAT-ECCENTRICITY TO WS-SEC-ECCENTRICITY.
+           MOVE SEC-CAT-INCLINATION TO WS-SEC-INCLINATION.
+           MOVE SEC-CAT-RAAN TO WS-SEC-RAAN.
+           MOVE SEC-CAT-ARG-PERIAPSIS TO WS-SEC-ARG-PERIAPSIS.
+           MOVE SEC-CAT-TRUE-ANOMALY TO WS-SEC-TRUE-ANOMALY.
+
+      *    THE SECONDARY SATELLITE HAS ITS OWN CENTRAL BODY, SELECTED
+      *    ONCE HERE. A LATER PRIMARY SATELLITE'S OWN SELECTION DOES
+      *    NOT DISTURB THIS - THE MEAN MOTION BELOW IS CAPTURED INTO
+      *    WS-SEC-MEAN-MOTION BEFORE ANY PRIMARY SATELLITE RUNS.
+           MOVE SEC-CAT-CENTRAL-BODY TO WS-CURRENT-CENTRAL-BODY.
+           PERFORM 1860-SELECT-CENTRAL-BODY THRU 1860-EXIT.
+
+      *    MEAN MOTION: N = SQRT(MU / A**3)
+           COMPUTE WS-TEMP4 =
+               WS-MU-CENTRAL-BODY / (WS-SEC-SEMI-MAJOR-AXIS ** 3).
+           COMPUTE WS-SEC-MEAN-MOTION = FUNCTION SQRT(WS-TEMP4).
+
+      *    CONVERT THE CATALOG TRUE ANOMALY TO A STARTING MEAN ANOMALY
+           COMPUTE WS-TEMP4 = WS-SEC-TRUE-ANOMALY * WS-DEG-TO-RAD.
+           COMPUTE WS-TEMP5 =
+               FUNCTION ATAN(
+                   FUNCTION SQRT(1.0 - (WS-SEC-ECCENTRICITY ** 2)) *
+                   FUNCTION SIN(WS-TEMP4) /
+                   (WS-SEC-ECCENTRICITY + FUNCTION COS(WS-TEMP4))).
+           COMPUTE WS-TEMP5 = WS-TEMP5 * 2.0.
+           COMPUTE WS-SEC-MEAN-ANOMALY =
+               (WS-TEMP5 - (WS-SEC-ECCENTRICITY *
+                   FUNCTION SIN(WS-TEMP5))) * WS-RAD-TO-DEG.
+           MOVE WS-SEC-MEAN-ANOMALY TO WS-SEC-INITIAL-MEAN-ANOM.
+
+           MOVE "Y" TO WS-CONJUNCTION-FLAG.
+           DISPLAY "SECONDARY SATELLITE LOADED: " WS-SEC-SAT-ID
+               " " WS-SEC-SAT-NAME.
+       1850-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * LOAD THE ACTIVE GRAVITATIONAL/ROTATIONAL CONSTANTS FROM        *
+      * WS-CURRENT-CENTRAL-BODY - EARTH IS THE DEFAULT FOR A BLANK    *
+      * OR UNRECOGNIZED CODE SO EXISTING CATALOGS WITH NO CENTRAL     *
+      * BODY FIELD AT ALL CONTINUE TO BEHAVE EXACTLY AS BEFORE.       *
+      *****************************************************************
+       1860-SELECT-CENTRAL-BODY.
+           EVALUATE TRUE
+               WHEN CENTRAL-BODY-IS-MOON
+                   MOVE WS-MU-MOON TO WS-MU-CENTRAL-BODY
+                   MOVE WS-MOON-RADIUS TO WS-CENTRAL-BODY-RADIUS
+                   MOVE WS-MOON-ROTATION-RATE TO
+                       WS-CENTRAL-BODY-ROTATION-RATE
+                   MOVE WS-MOON-J2 TO WS-J2-COEFFICIENT
+               WHEN CENTRAL-BODY-IS-MARS
+                   MOVE WS-MARS-MU TO WS-MU-CENTRAL-BODY
+                   MOVE WS-MARS-RADIUS TO WS-CENTRAL-BODY-RADIUS
+                   MOVE WS-MARS-ROTATION-RATE TO
+                       WS-CENTRAL-BODY-ROTATION-RATE
+                   MOVE WS-MARS-J2 TO WS-J2-COEFFICIENT
+               WHEN OTHER
+                   MOVE WS-EARTH-MU TO WS-MU-CENTRAL-BODY
+                   MOVE WS-EARTH-RADIUS TO WS-CENTRAL-BODY-RADIUS
+                   MOVE WS-EARTH-ROTATION-RATE TO
+                       WS-CENTRAL-BODY-ROTATION-RATE
+                   MOVE WS-EARTH-J2 TO WS-J2-COEFFICIENT
+           END-EVALUATE.
+       1860-EXIT.
+           EXIT.
+
       *****************************************************************
       * COMPUTE PRIMARY ORBITAL CHARACTERISTICS                       *
       *****************************************************************
@@ -289,13 +831,13 @@
            
       *    COMPUTE SPECIFIC ORBITAL ENERGY
            COMPUTE WS-SPECIFIC-ENERGY = 
-               (0.0 - WS-MU-EARTH) / (2.0 * WS-SEMI-MAJOR-AXIS).
+               (0.0 - WS-MU-CENTRAL-BODY) / (2.0 * WS-SEMI-MAJOR-AXIS).
            
            DISPLAY "  SPECIFIC ENERGY: " WS-SPECIFIC-ENERGY 
                " KM^2/S^2".
            
       *    COMPUTE ANGULAR MOMENTUM
-           COMPUTE WS-TEMP1 = WS-MU-EARTH * WS-SEMI-LATUS-RECTUM.
+           COMPUTE WS-TEMP1 = WS-MU-CENTRAL-BODY * WS-SEMI-LATUS-RECTUM.
            PERFORM 2100-COMPUTE-SQUARE-ROOT THRU 2100-EXIT.
            MOVE WS-SQRT-VALUE TO WS-ANGULAR-MOMENTUM.
            
@@ -303,7 +845,8 @@
                " KM^2/S".
            
       *    COMPUTE ORBITAL PERIOD
-           COMPUTE WS-TEMP1 = (WS-SEMI-MAJOR-AXIS ** 3) / WS-MU-EARTH.
+           COMPUTE WS-CUBE-TEMP = WS-SEMI-MAJOR-AXIS ** 3.
+           COMPUTE WS-TEMP1 = WS-CUBE-TEMP / WS-MU-CENTRAL-BODY.
            PERFORM 2100-COMPUTE-SQUARE-ROOT THRU 2100-EXIT.
            COMPUTE WS-ORBITAL-PERIOD = WS-TWO-PI * WS-SQRT-VALUE.
            
@@ -362,12 +905,12 @@
            
       *    COMPUTE VELOCITIES AT PERIAPSIS AND APOAPSIS
            COMPUTE WS-PERIAPSIS-VELOCITY = 
-               FUNCTION SQRT(WS-MU-EARTH * 
+               FUNCTION SQRT(WS-MU-CENTRAL-BODY * 
                ((2.0 / WS-PERIAPSIS-RADIUS) - 
                (1.0 / WS-SEMI-MAJOR-AXIS))).
            
            COMPUTE WS-APOAPSIS-VELOCITY = 
-               FUNCTION SQRT(WS-MU-EARTH * 
+               FUNCTION SQRT(WS-MU-CENTRAL-BODY * 
                ((2.0 / WS-APOAPSIS-RADIUS) - 
                (1.0 / WS-SEMI-MAJOR-AXIS))).
            
@@ -462,7 +1005,7 @@
                (WS-POSITION-Y ** 2) + (WS-POSITION-Z ** 2)).
            
       *    COMPUTE VELOCITY IN ORBITAL PLANE
-           COMPUTE WS-TEMP2 = FUNCTION SQRT(WS-MU-EARTH * 
+           COMPUTE WS-TEMP2 = FUNCTION SQRT(WS-MU-CENTRAL-BODY * 
                WS-SEMI-MAJOR-AXIS) / WS-RADIUS-MAGNITUDE.
            COMPUTE WS-VELOCITY-X = 
                0.0 - (WS-TEMP2 * FUNCTION SIN(WS-TEMP1)).
@@ -502,34 +1045,34 @@
            DISPLAY "  TRANSFER ORBIT SMA: " WS-TRANSFER-SMA " KM".
            
       *    COMPUTE INITIAL CIRCULAR VELOCITY
-           COMPUTE WS-TEMP1 = WS-MU-EARTH / WS-INITIAL-ORBIT-R.
+           COMPUTE WS-TEMP1 = WS-MU-CENTRAL-BODY / WS-INITIAL-ORBIT-R.
            PERFORM 2100-COMPUTE-SQUARE-ROOT THRU 2100-EXIT.
-           MOVE WS-SQRT-VALUE TO WS-TEMP2.
-           
+           MOVE WS-SQRT-VALUE TO WS-TEMP4.
+
       *    COMPUTE VELOCITY AT PERIAPSIS OF TRANSFER ORBIT
-           COMPUTE WS-TEMP1 = WS-MU-EARTH * 
+           COMPUTE WS-TEMP1 = WS-MU-CENTRAL-BODY *
                ((2.0 / WS-INITIAL-ORBIT-R) - (1.0 / WS-TRANSFER-SMA)).
            PERFORM 2100-COMPUTE-SQUARE-ROOT THRU 2100-EXIT.
            MOVE WS-SQRT-VALUE TO WS-TEMP3.
-           
+
       *    COMPUTE FIRST DELTA-V
-           COMPUTE WS-DELTA-V1 = WS-TEMP3 - WS-TEMP2.
-           
+           COMPUTE WS-DELTA-V1 = WS-TEMP3 - WS-TEMP4.
+
            DISPLAY "  DELTA-V1: " WS-DELTA-V1 " KM/S".
-           
+
       *    COMPUTE TARGET CIRCULAR VELOCITY
-           COMPUTE WS-TEMP1 = WS-MU-EARTH / WS-TARGET-ORBIT-R.
+           COMPUTE WS-TEMP1 = WS-MU-CENTRAL-BODY / WS-TARGET-ORBIT-R.
            PERFORM 2100-COMPUTE-SQUARE-ROOT THRU 2100-EXIT.
-           MOVE WS-SQRT-VALUE TO WS-TEMP2.
-           
+           MOVE WS-SQRT-VALUE TO WS-TEMP4.
+
       *    COMPUTE VELOCITY AT APOAPSIS OF TRANSFER ORBIT
-           COMPUTE WS-TEMP1 = WS-MU-EARTH * 
+           COMPUTE WS-TEMP1 = WS-MU-CENTRAL-BODY *
                ((2.0 / WS-TARGET-ORBIT-R) - (1.0 / WS-TRANSFER-SMA)).
            PERFORM 2100-COMPUTE-SQUARE-ROOT THRU 2100-EXIT.
            MOVE WS-SQRT-VALUE TO WS-TEMP3.
-           
+
       *    COMPUTE SECOND DELTA-V
-           COMPUTE WS-DELTA-V2 = WS-TEMP2 - WS-TEMP3.
+           COMPUTE WS-DELTA-V2 = WS-TEMP4 - WS-TEMP3.
            
            DISPLAY "  DELTA-V2: " WS-DELTA-V2 " KM/S".
            
@@ -539,7 +1082,8 @@
            DISPLAY "  TOTAL DELTA-V: " WS-TOTAL-DELTA-V " KM/S".
            
       *    COMPUTE TRANSFER TIME
-           COMPUTE WS-TEMP1 = (WS-TRANSFER-SMA ** 3) / WS-MU-EARTH.
+           COMPUTE WS-CUBE-TEMP = WS-TRANSFER-SMA ** 3.
+           COMPUTE WS-TEMP1 = WS-CUBE-TEMP / WS-MU-CENTRAL-BODY.
            PERFORM 2100-COMPUTE-SQUARE-ROOT THRU 2100-EXIT.
            COMPUTE WS-TRANSFER-TIME = WS-PI * WS-SQRT-VALUE.
            
@@ -550,7 +1094,8 @@
            DISPLAY "                (" DISP-NUMERIC-2 " HOURS)".
            
       *    COMPUTE PHASE ANGLE
-           COMPUTE WS-TEMP1 = WS-MU-EARTH / (WS-TARGET-ORBIT-R ** 3).
+           COMPUTE WS-CUBE-TEMP = WS-TARGET-ORBIT-R ** 3.
+           COMPUTE WS-TEMP1 = WS-MU-CENTRAL-BODY / WS-CUBE-TEMP.
            PERFORM 2100-COMPUTE-SQUARE-ROOT THRU 2100-EXIT.
            COMPUTE WS-PHASE-ANGLE = WS-PI - 
                (WS-SQRT-VALUE * WS-TRANSFER-TIME).
@@ -561,7 +1106,169 @@
            DISPLAY " ".
        6000-EXIT.
            EXIT.
-       
+
+      *****************************************************************
+      * COMPUTE BI-ELLIPTIC TRANSFER ORBIT - AN ALTERNATIVE TO THE    *
+      * HOHMANN TRANSFER ABOVE, REPORTED SIDE BY SIDE WITH IT. THE    *
+      * INTERMEDIATE APOAPSIS IS SET TO TWICE THE TARGET ORBIT        *
+      * RADIUS, WELL BEYOND THE TRANSFER ORBIT, SO THE TWO BURNS AT   *
+      * THE INTERMEDIATE POINT ARE DISTINCT FROM THE HOHMANN CASE.    *
+      *****************************************************************
+       6100-COMPUTE-BIELLIPTIC-TRANSFER.
+           DISPLAY "COMPUTING BI-ELLIPTIC TRANSFER ORBIT...".
+
+           COMPUTE WS-BIELLIPTIC-INTERMED-R = 2.0 * WS-TARGET-ORBIT-R.
+
+      *    FIRST TRANSFER ELLIPSE - FROM THE INITIAL ORBIT OUT TO THE
+      *    INTERMEDIATE APOAPSIS.
+           COMPUTE WS-BIELLIPTIC-SMA1 =
+               (WS-INITIAL-ORBIT-R + WS-BIELLIPTIC-INTERMED-R) / 2.0.
+
+      *    SECOND TRANSFER ELLIPSE - FROM THE INTERMEDIATE APOAPSIS
+      *    DOWN TO THE TARGET ORBIT.
+           COMPUTE WS-BIELLIPTIC-SMA2 =
+               (WS-BIELLIPTIC-INTERMED-R + WS-TARGET-ORBIT-R) / 2.0.
+
+      *    FIRST BURN - LEAVE THE INITIAL CIRCULAR ORBIT ONTO THE
+      *    FIRST TRANSFER ELLIPSE.
+           COMPUTE WS-TEMP1 = WS-MU-CENTRAL-BODY *
+               ((2.0 / WS-INITIAL-ORBIT-R) -
+               (1.0 / WS-BIELLIPTIC-SMA1)).
+           PERFORM 2100-COMPUTE-SQUARE-ROOT THRU 2100-EXIT.
+           MOVE WS-SQRT-VALUE TO WS-TEMP4.
+           COMPUTE WS-TEMP1 = WS-MU-CENTRAL-BODY / WS-INITIAL-ORBIT-R.
+           PERFORM 2100-COMPUTE-SQUARE-ROOT THRU 2100-EXIT.
+           COMPUTE WS-BIELLIPTIC-DELTA-V1 = WS-TEMP4 - WS-SQRT-VALUE.
+
+           DISPLAY "  INTERMEDIATE APOAPSIS: "
+               WS-BIELLIPTIC-INTERMED-R " KM".
+           DISPLAY "  BI-ELLIPTIC DELTA-V1: " WS-BIELLIPTIC-DELTA-V1
+               " KM/S".
+
+      *    SECOND BURN - AT THE INTERMEDIATE APOAPSIS, SWITCH FROM
+      *    THE FIRST TRANSFER ELLIPSE TO THE SECOND ONE.
+           COMPUTE WS-TEMP1 = WS-MU-CENTRAL-BODY *
+               ((2.0 / WS-BIELLIPTIC-INTERMED-R) -
+               (1.0 / WS-BIELLIPTIC-SMA2)).
+           PERFORM 2100-COMPUTE-SQUARE-ROOT THRU 2100-EXIT.
+           MOVE WS-SQRT-VALUE TO WS-TEMP4.
+           COMPUTE WS-TEMP1 = WS-MU-CENTRAL-BODY *
+               ((2.0 / WS-BIELLIPTIC-INTERMED-R) -
+               (1.0 / WS-BIELLIPTIC-SMA1)).
+           PERFORM 2100-COMPUTE-SQUARE-ROOT THRU 2100-EXIT.
+           COMPUTE WS-BIELLIPTIC-DELTA-V2 = WS-TEMP4 - WS-SQRT-VALUE.
+
+           DISPLAY "  BI-ELLIPTIC DELTA-V2: " WS-BIELLIPTIC-DELTA-V2
+               " KM/S".
+
+      *    THIRD BURN - AT THE TARGET ORBIT RADIUS, CIRCULARIZE OFF
+      *    OF THE SECOND TRANSFER ELLIPSE.
+           COMPUTE WS-TEMP1 = WS-MU-CENTRAL-BODY / WS-TARGET-ORBIT-R.
+           PERFORM 2100-COMPUTE-SQUARE-ROOT THRU 2100-EXIT.
+           MOVE WS-SQRT-VALUE TO WS-TEMP4.
+           COMPUTE WS-TEMP1 = WS-MU-CENTRAL-BODY *
+               ((2.0 / WS-TARGET-ORBIT-R) - (1.0 / WS-BIELLIPTIC-SMA2)).
+           PERFORM 2100-COMPUTE-SQUARE-ROOT THRU 2100-EXIT.
+           COMPUTE WS-BIELLIPTIC-DELTA-V3 = WS-TEMP4 - WS-SQRT-VALUE.
+
+           DISPLAY "  BI-ELLIPTIC DELTA-V3: " WS-BIELLIPTIC-DELTA-V3
+               " KM/S".
+
+           COMPUTE WS-BIELLIPTIC-TOTAL-DV =
+               WS-BIELLIPTIC-DELTA-V1 + WS-BIELLIPTIC-DELTA-V2 +
+               WS-BIELLIPTIC-DELTA-V3.
+
+           DISPLAY "  BI-ELLIPTIC TOTAL DELTA-V: "
+               WS-BIELLIPTIC-TOTAL-DV " KM/S".
+
+      *    TRANSFER TIME IS HALF THE PERIOD OF EACH OF THE TWO
+      *    TRANSFER ELLIPSES.
+           COMPUTE WS-CUBE-TEMP = WS-BIELLIPTIC-SMA1 ** 3.
+           COMPUTE WS-TEMP1 = WS-CUBE-TEMP / WS-MU-CENTRAL-BODY.
+           PERFORM 2100-COMPUTE-SQUARE-ROOT THRU 2100-EXIT.
+           COMPUTE WS-BIELLIPTIC-XFER-TIME = WS-PI * WS-SQRT-VALUE.
+           COMPUTE WS-CUBE-TEMP = WS-BIELLIPTIC-SMA2 ** 3.
+           COMPUTE WS-TEMP1 = WS-CUBE-TEMP / WS-MU-CENTRAL-BODY.
+           PERFORM 2100-COMPUTE-SQUARE-ROOT THRU 2100-EXIT.
+           COMPUTE WS-BIELLIPTIC-XFER-TIME =
+               WS-BIELLIPTIC-XFER-TIME + (WS-PI * WS-SQRT-VALUE).
+
+           MOVE WS-BIELLIPTIC-XFER-TIME TO DISP-NUMERIC-3.
+           DISPLAY "  BI-ELLIPTIC TRANSFER TIME: " DISP-NUMERIC-3
+               " SECONDS".
+
+           MOVE "N" TO WS-BIELLIPTIC-IS-CHEAPER.
+           IF WS-BIELLIPTIC-TOTAL-DV < WS-TOTAL-DELTA-V
+               MOVE "Y" TO WS-BIELLIPTIC-IS-CHEAPER
+               DISPLAY "  BI-ELLIPTIC TRANSFER USES LESS DELTA-V "
+                   "THAN HOHMANN FOR THIS ORBIT PAIR"
+           ELSE
+               DISPLAY "  HOHMANN TRANSFER REMAINS THE CHEAPER "
+                   "OPTION FOR THIS ORBIT PAIR"
+           END-IF.
+
+           DISPLAY "BI-ELLIPTIC TRANSFER COMPUTED.".
+           DISPLAY " ".
+       6100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * COMPUTE COMBINED PLANE-CHANGE MANEUVER - FOLDS THE SATELLITE'S *
+      * INCLINATION CHANGE TO THE TARGET ORBIT'S EQUATORIAL PLANE     *
+      * INTO THE HOHMANN TRANSFER'S CIRCULARIZING BURN, AND COMPARES  *
+      * THE RESULT AGAINST PAYING FOR THE PLANE CHANGE SEPARATELY.    *
+      *****************************************************************
+       6200-COMPUTE-COMBINED-PLANE-CHANGE.
+           DISPLAY "COMPUTING COMBINED PLANE-CHANGE MANEUVER...".
+
+           MOVE WS-INCLINATION TO WS-PLANE-CHANGE-ANGLE.
+
+      *    TARGET CIRCULAR VELOCITY AND THE HOHMANN TRANSFER ORBIT'S
+      *    VELOCITY AT THE TARGET RADIUS (BOTH SAME-PLANE SPEEDS).
+           COMPUTE WS-TEMP1 = WS-MU-CENTRAL-BODY / WS-TARGET-ORBIT-R.
+           PERFORM 2100-COMPUTE-SQUARE-ROOT THRU 2100-EXIT.
+           MOVE WS-SQRT-VALUE TO WS-TEMP5.
+           COMPUTE WS-TEMP1 = WS-MU-CENTRAL-BODY *
+               ((2.0 / WS-TARGET-ORBIT-R) - (1.0 / WS-TRANSFER-SMA)).
+           PERFORM 2100-COMPUTE-SQUARE-ROOT THRU 2100-EXIT.
+           MOVE WS-SQRT-VALUE TO WS-TEMP3.
+
+      *    PAID SEPARATELY - A PURE PLANE-ROTATION BURN AT THE
+      *    TARGET'S CIRCULAR VELOCITY.
+           COMPUTE WS-TEMP4 = WS-PLANE-CHANGE-ANGLE * WS-DEG-TO-RAD.
+           COMPUTE WS-SEPARATE-PLANE-DV =
+               2.0 * WS-TEMP5 * FUNCTION SIN(WS-TEMP4 / 2.0).
+
+           DISPLAY "  PLANE CHANGE ANGLE: " WS-PLANE-CHANGE-ANGLE
+               " DEG".
+           DISPLAY "  SEPARATE PLANE-CHANGE DELTA-V: "
+               WS-SEPARATE-PLANE-DV " KM/S".
+
+      *    COMBINED - ONE BURN AT THE TARGET RADIUS THAT BOTH
+      *    CIRCULARIZES AND ROTATES THE PLANE, VIA THE LAW OF COSINES.
+           COMPUTE WS-COMBINED-BURN-DV =
+               FUNCTION SQRT((WS-TEMP3 ** 2) + (WS-TEMP5 ** 2) -
+               (2.0 * WS-TEMP3 * WS-TEMP5 * FUNCTION COS(WS-TEMP4))).
+
+           DISPLAY "  COMBINED CIRCULARIZE+PLANE-CHANGE BURN: "
+               WS-COMBINED-BURN-DV " KM/S".
+
+           COMPUTE WS-COMBINED-TOTAL-DV =
+               WS-DELTA-V1 + WS-COMBINED-BURN-DV.
+           COMPUTE WS-PLANE-CHANGE-SAVINGS =
+               (WS-TOTAL-DELTA-V + WS-SEPARATE-PLANE-DV) -
+               WS-COMBINED-TOTAL-DV.
+
+           DISPLAY "  TOTAL DELTA-V WITH COMBINED MANEUVER: "
+               WS-COMBINED-TOTAL-DV " KM/S".
+           DISPLAY "  DELTA-V SAVED BY COMBINING: "
+               WS-PLANE-CHANGE-SAVINGS " KM/S".
+
+           DISPLAY "COMBINED PLANE-CHANGE MANEUVER COMPUTED.".
+           DISPLAY " ".
+       6200-EXIT.
+           EXIT.
+
       *****************************************************************
       * ANALYZE ORBITAL PERTURBATIONS                                 *
       *****************************************************************
@@ -577,7 +1284,7 @@
            
            COMPUTE WS-NODAL-PRECESSION = 
                -1.5 * WS-J2-COEFFICIENT * WS-MEAN-MOTION *
-               ((WS-EARTH-RADIUS / WS-SEMI-MAJOR-AXIS) ** 2) *
+               ((WS-CENTRAL-BODY-RADIUS / WS-SEMI-MAJOR-AXIS) ** 2) *
                WS-TEMP3 / (WS-TEMP1 ** 2).
            
            COMPUTE WS-NODAL-PRECESSION = 
@@ -591,7 +1298,7 @@
            
            COMPUTE WS-APSIDAL-PRECESSION = 
                0.75 * WS-J2-COEFFICIENT * WS-MEAN-MOTION *
-               ((WS-EARTH-RADIUS / WS-SEMI-MAJOR-AXIS) ** 2) *
+               ((WS-CENTRAL-BODY-RADIUS / WS-SEMI-MAJOR-AXIS) ** 2) *
                WS-TEMP4 / (WS-TEMP1 ** 2).
            
            COMPUTE WS-APSIDAL-PRECESSION = 
@@ -634,13 +1341,21 @@
            DISPLAY "                      (" DISP-NUMERIC-2 
                " HOURS)".
            DISPLAY "  TIME STEP: " WS-TIME-STEP " SECONDS".
-           
-           MOVE 0.0 TO WS-CURRENT-TIME.
-           MOVE 0 TO WS-ITERATION-COUNTER.
-           
+
+           PERFORM 8050-LOAD-CHECKPOINT THRU 8050-EXIT.
+
+      *    APPEND TO AN EXISTING CHECKPOINT FILE, OR CREATE ONE IF
+      *    THIS IS THE FIRST TIME ANY SATELLITE HAS BEEN PROPAGATED.
+           OPEN EXTEND RESTART-FILE.
+           IF WS-RESTART-FILE-STATUS = "35"
+               OPEN OUTPUT RESTART-FILE
+           END-IF.
+
            PERFORM 8100-PROPAGATE-TIME-STEP
                UNTIL WS-CURRENT-TIME >= WS-SIMULATION-DURATION.
-           
+
+           CLOSE RESTART-FILE.
+
            DISPLAY "  TOTAL ITERATIONS: " WS-ITERATION-COUNTER.
            DISPLAY "  FINAL TIME: " WS-CURRENT-TIME " SECONDS".
            COMPUTE WS-TEMP1 = WS-CURRENT-TIME / 3600.0.
@@ -653,7 +1368,358 @@
            DISPLAY " ".
        8000-EXIT.
            EXIT.
-       
+
+      *****************************************************************
+      * LOAD THE LATEST CHECKPOINT FOR THE CURRENT SATELLITE, IF ANY  *
+      *****************************************************************
+       8050-LOAD-CHECKPOINT.
+           MOVE 0.0 TO WS-CURRENT-TIME.
+           MOVE 0 TO WS-ITERATION-COUNTER.
+           MOVE "N" TO WS-RESTART-AVAILABLE.
+
+      *    THE SECONDARY SATELLITE IS RE-EPOCHED TO ITS CATALOG STATE
+      *    FOR EVERY PRIMARY SATELLITE SO THE CONJUNCTION CHECK COMPARES
+      *    BOTH OBJECTS OVER THE SAME T=0 TO T=DURATION WINDOW.
+           IF CONJUNCTION-AVAILABLE
+               MOVE WS-SEC-INITIAL-MEAN-ANOM TO WS-SEC-MEAN-ANOMALY
+           END-IF.
+
+           OPEN INPUT RESTART-FILE.
+           IF WS-RESTART-FILE-STATUS = "00"
+               PERFORM 8060-SCAN-CHECKPOINT-RECORD THRU 8060-EXIT
+                   UNTIL WS-RESTART-FILE-STATUS NOT = "00"
+               CLOSE RESTART-FILE
+           END-IF.
+
+           IF RESTART-DATA-FOUND
+               DISPLAY "  RESUMING FROM CHECKPOINT AT T="
+                   WS-CURRENT-TIME " SEC (ITERATION "
+                   WS-ITERATION-COUNTER ")"
+
+      *        THE PRIMARY'S PROPAGATION LOOP ONLY RUNS THE REMAINING
+      *        STEPS FROM T=WS-CURRENT-TIME TO T=DURATION, SO THE
+      *        SECONDARY MUST BE FAST-FORWARDED BY THE SAME ELAPSED
+      *        TIME HERE OR IT WOULD END THE RUN SHORT OF THE
+      *        PRIMARY'S EPOCH, BREAKING THE SAME-WINDOW COMPARISON
+      *        THE COMMENT ABOVE DESCRIBES.
+               IF CONJUNCTION-AVAILABLE
+                   COMPUTE WS-SEC-MEAN-ANOMALY = WS-SEC-MEAN-ANOMALY +
+                       (WS-SEC-MEAN-MOTION * WS-CURRENT-TIME *
+                       WS-RAD-TO-DEG)
+                   PERFORM 8191-NORMALIZE-SEC-MEAN-ANOMALY
+                       UNTIL WS-SEC-MEAN-ANOMALY < 360.0
+               END-IF
+           ELSE
+               DISPLAY "  NO CHECKPOINT FOUND - STARTING FROM T=0"
+           END-IF.
+       8050-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * READ ONE CHECKPOINT RECORD; KEEP IT IF IT MATCHES THIS SAT    *
+      *****************************************************************
+       8060-SCAN-CHECKPOINT-RECORD.
+           READ RESTART-FILE
+               AT END
+                   MOVE "10" TO WS-RESTART-FILE-STATUS
+                   GO TO 8060-EXIT
+           END-READ.
+
+           IF CKP-SAT-ID = WS-CURRENT-SAT-ID
+               MOVE CKP-CURRENT-TIME TO WS-CURRENT-TIME
+               MOVE CKP-MEAN-ANOMALY TO WS-MEAN-ANOMALY
+               MOVE CKP-RAAN TO WS-RAAN
+               MOVE CKP-ARG-PERIAPSIS TO WS-ARG-PERIAPSIS
+               MOVE CKP-ITERATION-COUNTER TO WS-ITERATION-COUNTER
+               MOVE "Y" TO WS-RESTART-AVAILABLE
+           END-IF.
+       8060-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * WRITE A PROPAGATION CHECKPOINT FOR THE CURRENT SATELLITE      *
+      *****************************************************************
+       8160-WRITE-CHECKPOINT.
+           MOVE WS-CURRENT-SAT-ID TO CKP-SAT-ID.
+           MOVE WS-CURRENT-TIME TO CKP-CURRENT-TIME.
+           MOVE WS-MEAN-ANOMALY TO CKP-MEAN-ANOMALY.
+           MOVE WS-RAAN TO CKP-RAAN.
+           MOVE WS-ARG-PERIAPSIS TO CKP-ARG-PERIAPSIS.
+           MOVE WS-ITERATION-COUNTER TO CKP-ITERATION-COUNTER.
+           WRITE RESTART-RECORD.
+       8160-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * WRITE ONE EPHEMERIS POINT FOR THE CURRENT SATELLITE           *
+      *****************************************************************
+       8170-WRITE-EPHEMERIS-POINT.
+           MOVE WS-CURRENT-SAT-ID TO EPH-SAT-ID.
+           MOVE WS-CURRENT-TIME TO EPH-TIME.
+           MOVE WS-POSITION-X TO EPH-POSITION-X.
+           MOVE WS-POSITION-Y TO EPH-POSITION-Y.
+           MOVE WS-RADIUS-MAGNITUDE TO EPH-RADIUS-MAGNITUDE.
+           MOVE WS-SUBSAT-LATITUDE TO EPH-SUBSAT-LATITUDE.
+           MOVE WS-SUBSAT-LONGITUDE TO EPH-SUBSAT-LONGITUDE.
+           WRITE EPHEMERIS-RECORD FROM EPHEMERIS-DETAIL-LINE.
+       8170-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * COMPUTE THE SUB-SATELLITE LATITUDE/LONGITUDE FOR THE CURRENT  *
+      * POSITION - DERIVED FROM THE IN-PLANE POSITION VECTOR, RAAN,   *
+      * INCLINATION, AND THE PLANET ROTATION SINCE EPOCH. THE PLANE'S *
+      * POSITION IS NOT FULLY ROTATED TO AN INERTIAL FRAME ELSEWHERE  *
+      * IN THIS PROGRAM, SO THE LONGITUDE CORRECTION BELOW IS THE     *
+      * SAME SIMPLIFICATION: RAAN PLUS ARGUMENT OF LATITUDE, MINUS    *
+      * PLANET ROTATION, WITHOUT THE SMALL INCLINATION PROJECTION     *
+      * TERM A FULL SPHERICAL-TRIG LONGITUDE WOULD INCLUDE.           *
+      *****************************************************************
+       8180-COMPUTE-GROUND-TRACK.
+
+      *    TRUE ANOMALY FROM ECCENTRIC ANOMALY VIA ITS SINE AND
+      *    COSINE RATHER THAN THE HALF-ANGLE TANGENT - THE TANGENT
+      *    FORM IS SINGULAR WHENEVER THE ECCENTRIC ANOMALY PASSES
+      *    180 DEGREES, WHICH HAPPENS ONCE AN ORBIT.
+           COMPUTE WS-TEMP4 =
+               FUNCTION SQRT(1.0 - (WS-ECCENTRICITY ** 2)) *
+               FUNCTION SIN(WS-ECCENTRIC-ANOMALY) /
+               (1.0 - (WS-ECCENTRICITY *
+                   FUNCTION COS(WS-ECCENTRIC-ANOMALY))).
+           COMPUTE WS-TEMP5 =
+               (FUNCTION COS(WS-ECCENTRIC-ANOMALY) - WS-ECCENTRICITY)
+               / (1.0 - (WS-ECCENTRICITY *
+                   FUNCTION COS(WS-ECCENTRIC-ANOMALY))).
+           PERFORM 8185-ATAN2-TO-TRUE-ANOMALY THRU 8185-EXIT.
+
+           COMPUTE WS-ARG-OF-LATITUDE =
+               (WS-TRUE-ANOMALY-RAD * WS-RAD-TO-DEG) +
+               WS-ARG-PERIAPSIS.
+           PERFORM 8181-NORMALIZE-ARG-OF-LATITUDE
+               UNTIL WS-ARG-OF-LATITUDE < 360.0.
+           PERFORM 8184-RAISE-ARG-OF-LATITUDE
+               UNTIL WS-ARG-OF-LATITUDE >= 0.0.
+
+           COMPUTE WS-SUBSAT-LATITUDE =
+               FUNCTION ASIN(
+                   FUNCTION SIN(WS-INCLINATION * WS-DEG-TO-RAD) *
+                   FUNCTION SIN(WS-ARG-OF-LATITUDE * WS-DEG-TO-RAD))
+               * WS-RAD-TO-DEG.
+
+           COMPUTE WS-SUBSAT-LONGITUDE =
+               WS-RAAN + WS-ARG-OF-LATITUDE -
+               (WS-CENTRAL-BODY-ROTATION-RATE * WS-CURRENT-TIME).
+           PERFORM 8182-NORMALIZE-LONGITUDE-HIGH
+               UNTIL WS-SUBSAT-LONGITUDE <= 180.0.
+           PERFORM 8183-NORMALIZE-LONGITUDE-LOW
+               UNTIL WS-SUBSAT-LONGITUDE >= -180.0.
+       8180-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * NORMALIZE ARGUMENT OF LATITUDE HELPER                         *
+      *****************************************************************
+       8181-NORMALIZE-ARG-OF-LATITUDE.
+           COMPUTE WS-ARG-OF-LATITUDE = WS-ARG-OF-LATITUDE - 360.0.
+
+      *****************************************************************
+      * NORMALIZE SUB-SATELLITE LONGITUDE HELPERS                     *
+      *****************************************************************
+       8182-NORMALIZE-LONGITUDE-HIGH.
+           COMPUTE WS-SUBSAT-LONGITUDE = WS-SUBSAT-LONGITUDE - 360.0.
+
+       8183-NORMALIZE-LONGITUDE-LOW.
+           COMPUTE WS-SUBSAT-LONGITUDE = WS-SUBSAT-LONGITUDE + 360.0.
+
+       8184-RAISE-ARG-OF-LATITUDE.
+           COMPUTE WS-ARG-OF-LATITUDE = WS-ARG-OF-LATITUDE + 360.0.
+
+      *****************************************************************
+      * QUADRANT-CORRECT ARCTANGENT OF WS-TEMP4 (SINE) OVER WS-TEMP5  *
+      * (COSINE) INTO WS-TRUE-ANOMALY-RAD - STANDARD TWO-ARGUMENT     *
+      * ARCTANGENT, SINCE THIS DIALECT HAS NO INTRINSIC ATAN2.        *
+      *****************************************************************
+       8185-ATAN2-TO-TRUE-ANOMALY.
+           IF WS-TEMP5 = 0.0
+               IF WS-TEMP4 > 0.0
+                   COMPUTE WS-TRUE-ANOMALY-RAD = WS-PI / 2.0
+               ELSE
+                   COMPUTE WS-TRUE-ANOMALY-RAD = WS-PI / 2.0 * -1.0
+               END-IF
+           ELSE
+               COMPUTE WS-TRUE-ANOMALY-RAD =
+                   FUNCTION ATAN(WS-TEMP4 / WS-TEMP5)
+               IF WS-TEMP5 < 0.0
+                   IF WS-TEMP4 >= 0.0
+                       COMPUTE WS-TRUE-ANOMALY-RAD =
+                           WS-TRUE-ANOMALY-RAD + WS-PI
+                   ELSE
+                       COMPUTE WS-TRUE-ANOMALY-RAD =
+                           WS-TRUE-ANOMALY-RAD - WS-PI
+                   END-IF
+               END-IF
+           END-IF.
+       8185-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * ADVANCE THE SECONDARY SATELLITE BY ONE TIME STEP - MEAN       *
+      * ANOMALY UPDATE AND KEPLER SOLVE, MIRRORING THE PRIMARY'S OWN  *
+      * PROPAGATION. NO PERTURBATION MODEL IS APPLIED TO THE          *
+      * SECONDARY OBJECT; ITS ELEMENTS OTHERWISE STAY AT CATALOG      *
+      * VALUES FOR THE DURATION OF THE RUN.                           *
+      *****************************************************************
+       8190-PROPAGATE-SECONDARY-SATELLITE.
+           COMPUTE WS-SEC-MEAN-ANOMALY = WS-SEC-MEAN-ANOMALY +
+               (WS-SEC-MEAN-MOTION * WS-TIME-STEP * WS-RAD-TO-DEG).
+           PERFORM 8191-NORMALIZE-SEC-MEAN-ANOMALY
+               UNTIL WS-SEC-MEAN-ANOMALY < 360.0.
+
+      *    SOLVE KEPLER'S EQUATION FOR THE SECONDARY SATELLITE THE
+      *    SAME WAY 8140-SOLVE-KEPLER-STEP DOES FOR THE PRIMARY - EXIT
+      *    AS SOON AS THE ECCENTRIC ANOMALY CONVERGES, WITH A FIXED
+      *    10-ITERATION CAP AS A BACKSTOP, SINCE THIS RUNS ONCE FOR
+      *    EVERY PROPAGATION STEP AND NOT JUST ONCE AT STARTUP.
+           COMPUTE WS-TEMP1 = WS-SEC-MEAN-ANOMALY * WS-DEG-TO-RAD.
+           MOVE WS-TEMP1 TO WS-SEC-ECCENTRIC-ANOMALY.
+           MOVE 0 TO WS-SEC-KEPLER-ITER.
+           MOVE "N" TO WS-SEC-KEPLER-CONVERGED.
+
+           PERFORM 8196-SOLVE-SEC-KEPLER-STEP
+               UNTIL WS-SEC-KEPLER-ITER >= 10
+               OR SEC-KEPLER-STEP-CONVERGED.
+
+      *    RADIUS FROM ECCENTRIC ANOMALY: R = A(1 - E COS(EA))
+           COMPUTE WS-SEC-RADIUS-MAGNITUDE = WS-SEC-SEMI-MAJOR-AXIS *
+               (1.0 - (WS-SEC-ECCENTRICITY *
+                   FUNCTION COS(WS-SEC-ECCENTRIC-ANOMALY))).
+
+      *    TRUE ANOMALY FROM ECCENTRIC ANOMALY VIA ITS SINE AND
+      *    COSINE (SEE 8185-ATAN2-TO-TRUE-ANOMALY) RATHER THAN THE
+      *    HALF-ANGLE TANGENT, WHICH IS SINGULAR NEAR 180 DEGREES.
+           COMPUTE WS-TEMP4 =
+               FUNCTION SQRT(1.0 - (WS-SEC-ECCENTRICITY ** 2)) *
+               FUNCTION SIN(WS-SEC-ECCENTRIC-ANOMALY) /
+               (1.0 - (WS-SEC-ECCENTRICITY *
+                   FUNCTION COS(WS-SEC-ECCENTRIC-ANOMALY))).
+           COMPUTE WS-TEMP5 =
+               (FUNCTION COS(WS-SEC-ECCENTRIC-ANOMALY) -
+                   WS-SEC-ECCENTRICITY)
+               / (1.0 - (WS-SEC-ECCENTRICITY *
+                   FUNCTION COS(WS-SEC-ECCENTRIC-ANOMALY))).
+           PERFORM 8185-ATAN2-TO-TRUE-ANOMALY THRU 8185-EXIT.
+           MOVE WS-TRUE-ANOMALY-RAD TO WS-SEC-TRUE-ANOM-RAD.
+
+      *    ARGUMENT OF LATITUDE FOR THE ECI TRANSFORM IN
+      *    8195-CHECK-CONJUNCTION.
+           COMPUTE WS-SEC-ARG-OF-LATITUDE =
+               (WS-SEC-TRUE-ANOM-RAD * WS-RAD-TO-DEG) +
+               WS-SEC-ARG-PERIAPSIS.
+           PERFORM 8192-NORMALIZE-SEC-ARG-OF-LAT
+               UNTIL WS-SEC-ARG-OF-LATITUDE < 360.0.
+           PERFORM 8193-RAISE-SEC-ARG-OF-LAT
+               UNTIL WS-SEC-ARG-OF-LATITUDE >= 0.0.
+       8190-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * KEPLER EQUATION SOLVER ITERATION STEP - SECONDARY SATELLITE   *
+      *****************************************************************
+       8196-SOLVE-SEC-KEPLER-STEP.
+           ADD 1 TO WS-SEC-KEPLER-ITER.
+           MOVE WS-SEC-ECCENTRIC-ANOMALY TO WS-TEMP4.
+           COMPUTE WS-TEMP2 = WS-SEC-ECCENTRIC-ANOMALY -
+               (WS-SEC-ECCENTRICITY *
+               FUNCTION SIN(WS-SEC-ECCENTRIC-ANOMALY)) - WS-TEMP1.
+           COMPUTE WS-TEMP3 = 1.0 -
+               (WS-SEC-ECCENTRICITY *
+               FUNCTION COS(WS-SEC-ECCENTRIC-ANOMALY)).
+           COMPUTE WS-SEC-ECCENTRIC-ANOMALY =
+               WS-SEC-ECCENTRIC-ANOMALY - (WS-TEMP2 / WS-TEMP3).
+
+      *    EXIT EARLY ONCE THE SECONDARY'S ECCENTRIC ANOMALY HAS
+      *    SETTLED TO WITHIN WS-SEC-STEP-TOLERANCE - DELIBERATELY
+      *    COARSER THAN WS-TOLERANCE SINCE WS-SEC-ECCENTRIC-ANOMALY
+      *    HAS ONLY 9 FRACTIONAL DIGITS OF PRECISION TO CONVERGE INTO.
+           IF FUNCTION ABS(WS-SEC-ECCENTRIC-ANOMALY - WS-TEMP4)
+               < WS-SEC-STEP-TOLERANCE
+               MOVE "Y" TO WS-SEC-KEPLER-CONVERGED
+           END-IF.
+
+      *****************************************************************
+      * NORMALIZE SECONDARY SATELLITE ANGLE HELPERS                   *
+      *****************************************************************
+       8191-NORMALIZE-SEC-MEAN-ANOMALY.
+           COMPUTE WS-SEC-MEAN-ANOMALY = WS-SEC-MEAN-ANOMALY - 360.0.
+
+       8192-NORMALIZE-SEC-ARG-OF-LAT.
+           COMPUTE WS-SEC-ARG-OF-LATITUDE =
+               WS-SEC-ARG-OF-LATITUDE - 360.0.
+
+       8193-RAISE-SEC-ARG-OF-LAT.
+           COMPUTE WS-SEC-ARG-OF-LATITUDE =
+               WS-SEC-ARG-OF-LATITUDE + 360.0.
+
+      *****************************************************************
+      * COMPUTE THE EARTH-CENTERED-INERTIAL SEPARATION BETWEEN THE    *
+      * PRIMARY AND SECONDARY SATELLITES AND TRACK THE MINIMUM SEEN   *
+      * OVER THE PROPAGATION, AND WHEN IT OCCURRED. BOTH OBJECTS ARE  *
+      * PROJECTED FROM RADIUS/RAAN/INCLINATION/ARGUMENT OF LATITUDE   *
+      * ONTO A COMMON INERTIAL FRAME - THE STANDARD CLASSICAL-ELEMENT *
+      * TO ECI TRANSFORM - SINCE A REAL 3-D SEPARATION REQUIRES BOTH  *
+      * POSITIONS IN THE SAME FRAME, UNLIKE THE PER-SATELLITE         *
+      * PERIFOCAL POSITION USED ELSEWHERE IN THIS PROGRAM.            *
+      *****************************************************************
+       8195-CHECK-CONJUNCTION.
+           COMPUTE WS-PRI-ECI-X = WS-RADIUS-MAGNITUDE *
+               ((FUNCTION COS(WS-RAAN * WS-DEG-TO-RAD) *
+                 FUNCTION COS(WS-ARG-OF-LATITUDE * WS-DEG-TO-RAD)) -
+                (FUNCTION SIN(WS-RAAN * WS-DEG-TO-RAD) *
+                 FUNCTION SIN(WS-ARG-OF-LATITUDE * WS-DEG-TO-RAD) *
+                 FUNCTION COS(WS-INCLINATION * WS-DEG-TO-RAD))).
+           COMPUTE WS-PRI-ECI-Y = WS-RADIUS-MAGNITUDE *
+               ((FUNCTION SIN(WS-RAAN * WS-DEG-TO-RAD) *
+                 FUNCTION COS(WS-ARG-OF-LATITUDE * WS-DEG-TO-RAD)) +
+                (FUNCTION COS(WS-RAAN * WS-DEG-TO-RAD) *
+                 FUNCTION SIN(WS-ARG-OF-LATITUDE * WS-DEG-TO-RAD) *
+                 FUNCTION COS(WS-INCLINATION * WS-DEG-TO-RAD))).
+           COMPUTE WS-PRI-ECI-Z = WS-RADIUS-MAGNITUDE *
+               FUNCTION SIN(WS-ARG-OF-LATITUDE * WS-DEG-TO-RAD) *
+               FUNCTION SIN(WS-INCLINATION * WS-DEG-TO-RAD).
+
+           COMPUTE WS-SEC-ECI-X = WS-SEC-RADIUS-MAGNITUDE *
+               ((FUNCTION COS(WS-SEC-RAAN * WS-DEG-TO-RAD) *
+                 FUNCTION COS(WS-SEC-ARG-OF-LATITUDE *
+                     WS-DEG-TO-RAD)) -
+                (FUNCTION SIN(WS-SEC-RAAN * WS-DEG-TO-RAD) *
+                 FUNCTION SIN(WS-SEC-ARG-OF-LATITUDE *
+                     WS-DEG-TO-RAD) *
+                 FUNCTION COS(WS-SEC-INCLINATION * WS-DEG-TO-RAD))).
+           COMPUTE WS-SEC-ECI-Y = WS-SEC-RADIUS-MAGNITUDE *
+               ((FUNCTION SIN(WS-SEC-RAAN * WS-DEG-TO-RAD) *
+                 FUNCTION COS(WS-SEC-ARG-OF-LATITUDE *
+                     WS-DEG-TO-RAD)) +
+                (FUNCTION COS(WS-SEC-RAAN * WS-DEG-TO-RAD) *
+                 FUNCTION SIN(WS-SEC-ARG-OF-LATITUDE *
+                     WS-DEG-TO-RAD) *
+                 FUNCTION COS(WS-SEC-INCLINATION * WS-DEG-TO-RAD))).
+           COMPUTE WS-SEC-ECI-Z = WS-SEC-RADIUS-MAGNITUDE *
+               FUNCTION SIN(WS-SEC-ARG-OF-LATITUDE * WS-DEG-TO-RAD) *
+               FUNCTION SIN(WS-SEC-INCLINATION * WS-DEG-TO-RAD).
+
+           COMPUTE WS-SEPARATION-DISTANCE =
+               FUNCTION SQRT(
+                   ((WS-PRI-ECI-X - WS-SEC-ECI-X) ** 2) +
+                   ((WS-PRI-ECI-Y - WS-SEC-ECI-Y) ** 2) +
+                   ((WS-PRI-ECI-Z - WS-SEC-ECI-Z) ** 2)).
+
+           IF WS-SEPARATION-DISTANCE < WS-MIN-SEPARATION
+               MOVE WS-SEPARATION-DISTANCE TO WS-MIN-SEPARATION
+               MOVE WS-CURRENT-TIME TO WS-MIN-SEPARATION-TIME
+           END-IF.
+       8195-EXIT.
+           EXIT.
+
       *****************************************************************
       * PROPAGATE SINGLE TIME STEP                                    *
       *****************************************************************
@@ -684,10 +1750,12 @@
            COMPUTE WS-TEMP1 = WS-MEAN-ANOMALY * WS-DEG-TO-RAD.
            MOVE WS-TEMP1 TO WS-ECCENTRIC-ANOMALY.
            MOVE 0 TO WS-KEPLER-ITERATIONS.
-           
+           MOVE "N" TO WS-KEPLER-STEP-CONVERGED.
+
            PERFORM 8140-SOLVE-KEPLER-STEP
-               UNTIL WS-KEPLER-ITERATIONS >= 10.
-           
+               UNTIL WS-KEPLER-ITERATIONS >= 10
+               OR KEPLER-STEP-CONVERGED.
+
       *    UPDATE STATE VECTORS
            COMPUTE WS-POSITION-X = WS-SEMI-MAJOR-AXIS * 
                (FUNCTION COS(WS-ECCENTRIC-ANOMALY) - 
@@ -700,9 +1768,41 @@
                FUNCTION SQRT((WS-POSITION-X ** 2) + 
                (WS-POSITION-Y ** 2)).
            
-           COMPUTE WS-CURRENT-TIME = 
+           COMPUTE WS-CURRENT-TIME =
                WS-CURRENT-TIME + WS-TIME-STEP.
-       
+
+      *    THE GROUND TRACK (AND ITS ARGUMENT OF LATITUDE, NEEDED BY
+      *    THE CONJUNCTION CHECK BELOW) IS RECOMPUTED EVERY STEP, NOT
+      *    JUST WHEN AN EPHEMERIS POINT IS ACTUALLY WRITTEN OUT.
+           PERFORM 8180-COMPUTE-GROUND-TRACK THRU 8180-EXIT.
+
+      *    WRITE A CHECKPOINT EVERY WS-CHECKPOINT-INTERVAL STEPS SO A
+      *    RERUN CAN RESUME HERE INSTEAD OF FROM TIME ZERO.
+           DIVIDE WS-ITERATION-COUNTER BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER.
+           IF WS-CHECKPOINT-REMAINDER = 0
+               PERFORM 8160-WRITE-CHECKPOINT THRU 8160-EXIT
+           END-IF.
+
+      *    RECORD AN EPHEMERIS POINT EVERY WS-EPHEMERIS-INTERVAL STEPS
+      *    SO THE FULL PROPAGATION CAN BE TRENDED, NOT JUST THE LAST
+      *    TIME STEP.
+           DIVIDE WS-ITERATION-COUNTER BY WS-EPHEMERIS-INTERVAL
+               GIVING WS-EPHEMERIS-QUOTIENT
+               REMAINDER WS-EPHEMERIS-REMAINDER.
+           IF WS-EPHEMERIS-REMAINDER = 0
+               PERFORM 8170-WRITE-EPHEMERIS-POINT THRU 8170-EXIT
+           END-IF.
+
+      *    TRACK THE SECONDARY SATELLITE AND CHECK FOR CLOSE APPROACH
+      *    EVERY STEP SO THE TRUE MINIMUM SEPARATION IS NOT MISSED.
+           IF CONJUNCTION-AVAILABLE
+               PERFORM 8190-PROPAGATE-SECONDARY-SATELLITE THRU
+                   8190-EXIT
+               PERFORM 8195-CHECK-CONJUNCTION THRU 8195-EXIT
+           END-IF.
+
       *****************************************************************
       * NORMALIZE MEAN ANOMALY HELPER                                 *
       *****************************************************************
@@ -726,31 +1826,51 @@
       *****************************************************************
        8140-SOLVE-KEPLER-STEP.
            ADD 1 TO WS-KEPLER-ITERATIONS.
+           MOVE WS-ECCENTRIC-ANOMALY TO WS-TEMP4.
            COMPUTE WS-TEMP2 = WS-ECCENTRIC-ANOMALY -
-               (WS-ECCENTRICITY * 
+               (WS-ECCENTRICITY *
                FUNCTION SIN(WS-ECCENTRIC-ANOMALY)) - WS-TEMP1.
-           COMPUTE WS-TEMP3 = 1.0 - (WS-ECCENTRICITY * 
+           COMPUTE WS-TEMP3 = 1.0 - (WS-ECCENTRICITY *
                FUNCTION COS(WS-ECCENTRIC-ANOMALY)).
-           COMPUTE WS-ECCENTRIC-ANOMALY = 
+           COMPUTE WS-ECCENTRIC-ANOMALY =
                WS-ECCENTRIC-ANOMALY - (WS-TEMP2 / WS-TEMP3).
+
+      *    EXIT EARLY ONCE THE ECCENTRIC ANOMALY HAS SETTLED TO WITHIN
+      *    WS-STEP-TOLERANCE, RATHER THAN ALWAYS SPINNING THROUGH ALL
+      *    10 ITERATIONS - WS-STEP-TOLERANCE IS DELIBERATELY COARSER
+      *    THAN WS-TOLERANCE SINCE WS-ECCENTRIC-ANOMALY HAS ONLY 12
+      *    FRACTIONAL DIGITS OF PRECISION TO CONVERGE INTO.
+           IF FUNCTION ABS(WS-ECCENTRIC-ANOMALY - WS-TEMP4)
+               < WS-STEP-TOLERANCE
+               MOVE "Y" TO WS-KEPLER-STEP-CONVERGED
+           END-IF.
        
       *****************************************************************
       * GENERATE COMPREHENSIVE REPORT                                 *
       *****************************************************************
        9000-GENERATE-REPORT.
            DISPLAY "GENERATING COMPREHENSIVE REPORT...".
-           
-           OPEN OUTPUT ORBIT-REPORT-FILE.
-           
-      *    WRITE REPORT HEADER
-           MOVE 1 TO WS-PAGE-COUNTER.
+
+      *    WRITE REPORT HEADER - ONE PAGE PER SATELLITE IN THE CATALOG
            MOVE WS-PAGE-COUNTER TO RPT-PAGE-NUM.
            WRITE ORBIT-REPORT-RECORD FROM REPORT-HEADER-1.
            WRITE ORBIT-REPORT-RECORD FROM REPORT-BLANK-LINE.
            WRITE ORBIT-REPORT-RECORD FROM REPORT-HEADER-2.
            WRITE ORBIT-REPORT-RECORD FROM REPORT-SEPARATOR-LINE.
            WRITE ORBIT-REPORT-RECORD FROM REPORT-BLANK-LINE.
-           
+           ADD 1 TO WS-PAGE-COUNTER.
+
+           MOVE "SATELLITE: " TO RPT-PARAMETER-NAME.
+           STRING WS-CURRENT-SAT-ID DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-CURRENT-SAT-NAME DELIMITED BY SIZE
+               INTO RPT-PARAMETER-VALUE
+           END-STRING.
+           MOVE SPACES TO RPT-PARAMETER-UNIT.
+           WRITE ORBIT-REPORT-RECORD FROM REPORT-DETAIL-LINE.
+           PERFORM 9050-WRITE-CSV-ROW THRU 9050-EXIT.
+           WRITE ORBIT-REPORT-RECORD FROM REPORT-BLANK-LINE.
+
       *    ORBITAL ELEMENTS SECTION
            MOVE "KEPLERIAN ORBITAL ELEMENTS" TO RPT-SECTION-NAME.
            WRITE ORBIT-REPORT-RECORD FROM REPORT-SECTION-HEADER.
@@ -761,30 +1881,35 @@
            MOVE DISP-NUMERIC-1 TO RPT-PARAMETER-VALUE.
            MOVE "KM" TO RPT-PARAMETER-UNIT.
            WRITE ORBIT-REPORT-RECORD FROM REPORT-DETAIL-LINE.
+           PERFORM 9050-WRITE-CSV-ROW THRU 9050-EXIT.
            
            MOVE "ECCENTRICITY" TO RPT-PARAMETER-NAME.
            MOVE WS-ECCENTRICITY TO DISP-NUMERIC-2.
            MOVE DISP-NUMERIC-2 TO RPT-PARAMETER-VALUE.
            MOVE " " TO RPT-PARAMETER-UNIT.
            WRITE ORBIT-REPORT-RECORD FROM REPORT-DETAIL-LINE.
+           PERFORM 9050-WRITE-CSV-ROW THRU 9050-EXIT.
            
            MOVE "INCLINATION" TO RPT-PARAMETER-NAME.
            MOVE WS-INCLINATION TO DISP-NUMERIC-2.
            MOVE DISP-NUMERIC-2 TO RPT-PARAMETER-VALUE.
            MOVE "DEGREES" TO RPT-PARAMETER-UNIT.
            WRITE ORBIT-REPORT-RECORD FROM REPORT-DETAIL-LINE.
+           PERFORM 9050-WRITE-CSV-ROW THRU 9050-EXIT.
            
            MOVE "RAAN" TO RPT-PARAMETER-NAME.
            MOVE WS-RAAN TO DISP-NUMERIC-2.
            MOVE DISP-NUMERIC-2 TO RPT-PARAMETER-VALUE.
            MOVE "DEGREES" TO RPT-PARAMETER-UNIT.
            WRITE ORBIT-REPORT-RECORD FROM REPORT-DETAIL-LINE.
+           PERFORM 9050-WRITE-CSV-ROW THRU 9050-EXIT.
            
            MOVE "ARGUMENT OF PERIAPSIS" TO RPT-PARAMETER-NAME.
            MOVE WS-ARG-PERIAPSIS TO DISP-NUMERIC-2.
            MOVE DISP-NUMERIC-2 TO RPT-PARAMETER-VALUE.
            MOVE "DEGREES" TO RPT-PARAMETER-UNIT.
            WRITE ORBIT-REPORT-RECORD FROM REPORT-DETAIL-LINE.
+           PERFORM 9050-WRITE-CSV-ROW THRU 9050-EXIT.
            
            WRITE ORBIT-REPORT-RECORD FROM REPORT-BLANK-LINE.
            
@@ -798,30 +1923,35 @@
            MOVE DISP-NUMERIC-1 TO RPT-PARAMETER-VALUE.
            MOVE "SECONDS" TO RPT-PARAMETER-UNIT.
            WRITE ORBIT-REPORT-RECORD FROM REPORT-DETAIL-LINE.
+           PERFORM 9050-WRITE-CSV-ROW THRU 9050-EXIT.
            
            MOVE "PERIAPSIS RADIUS" TO RPT-PARAMETER-NAME.
            MOVE WS-PERIAPSIS-RADIUS TO DISP-NUMERIC-1.
            MOVE DISP-NUMERIC-1 TO RPT-PARAMETER-VALUE.
            MOVE "KM" TO RPT-PARAMETER-UNIT.
            WRITE ORBIT-REPORT-RECORD FROM REPORT-DETAIL-LINE.
+           PERFORM 9050-WRITE-CSV-ROW THRU 9050-EXIT.
            
            MOVE "APOAPSIS RADIUS" TO RPT-PARAMETER-NAME.
            MOVE WS-APOAPSIS-RADIUS TO DISP-NUMERIC-1.
            MOVE DISP-NUMERIC-1 TO RPT-PARAMETER-VALUE.
            MOVE "KM" TO RPT-PARAMETER-UNIT.
            WRITE ORBIT-REPORT-RECORD FROM REPORT-DETAIL-LINE.
+           PERFORM 9050-WRITE-CSV-ROW THRU 9050-EXIT.
            
            MOVE "PERIAPSIS VELOCITY" TO RPT-PARAMETER-NAME.
            MOVE WS-PERIAPSIS-VELOCITY TO DISP-NUMERIC-2.
            MOVE DISP-NUMERIC-2 TO RPT-PARAMETER-VALUE.
            MOVE "KM/S" TO RPT-PARAMETER-UNIT.
            WRITE ORBIT-REPORT-RECORD FROM REPORT-DETAIL-LINE.
+           PERFORM 9050-WRITE-CSV-ROW THRU 9050-EXIT.
            
            MOVE "APOAPSIS VELOCITY" TO RPT-PARAMETER-NAME.
            MOVE WS-APOAPSIS-VELOCITY TO DISP-NUMERIC-2.
            MOVE DISP-NUMERIC-2 TO RPT-PARAMETER-VALUE.
            MOVE "KM/S" TO RPT-PARAMETER-UNIT.
            WRITE ORBIT-REPORT-RECORD FROM REPORT-DETAIL-LINE.
+           PERFORM 9050-WRITE-CSV-ROW THRU 9050-EXIT.
            
            WRITE ORBIT-REPORT-RECORD FROM REPORT-BLANK-LINE.
            
@@ -835,45 +1965,240 @@
            MOVE DISP-NUMERIC-2 TO RPT-PARAMETER-VALUE.
            MOVE "KM/S" TO RPT-PARAMETER-UNIT.
            WRITE ORBIT-REPORT-RECORD FROM REPORT-DETAIL-LINE.
+           PERFORM 9050-WRITE-CSV-ROW THRU 9050-EXIT.
            
            MOVE "DELTA-V BURN 2" TO RPT-PARAMETER-NAME.
            MOVE WS-DELTA-V2 TO DISP-NUMERIC-2.
            MOVE DISP-NUMERIC-2 TO RPT-PARAMETER-VALUE.
            MOVE "KM/S" TO RPT-PARAMETER-UNIT.
            WRITE ORBIT-REPORT-RECORD FROM REPORT-DETAIL-LINE.
+           PERFORM 9050-WRITE-CSV-ROW THRU 9050-EXIT.
            
            MOVE "TOTAL DELTA-V" TO RPT-PARAMETER-NAME.
            MOVE WS-TOTAL-DELTA-V TO DISP-NUMERIC-2.
            MOVE DISP-NUMERIC-2 TO RPT-PARAMETER-VALUE.
            MOVE "KM/S" TO RPT-PARAMETER-UNIT.
            WRITE ORBIT-REPORT-RECORD FROM REPORT-DETAIL-LINE.
+           PERFORM 9050-WRITE-CSV-ROW THRU 9050-EXIT.
            
            MOVE "TRANSFER TIME" TO RPT-PARAMETER-NAME.
            MOVE WS-TRANSFER-TIME TO DISP-NUMERIC-1.
            MOVE DISP-NUMERIC-1 TO RPT-PARAMETER-VALUE.
            MOVE "SECONDS" TO RPT-PARAMETER-UNIT.
            WRITE ORBIT-REPORT-RECORD FROM REPORT-DETAIL-LINE.
-           
+           PERFORM 9050-WRITE-CSV-ROW THRU 9050-EXIT.
+
+           WRITE ORBIT-REPORT-RECORD FROM REPORT-BLANK-LINE.
+
+      *    BI-ELLIPTIC TRANSFER SECTION - REPORTED SIDE BY SIDE WITH
+      *    THE HOHMANN TRANSFER ABOVE SO THE TWO CAN BE COMPARED.
+           MOVE "BI-ELLIPTIC TRANSFER ORBIT ANALYSIS" TO
+               RPT-SECTION-NAME.
+           WRITE ORBIT-REPORT-RECORD FROM REPORT-SECTION-HEADER.
+           WRITE ORBIT-REPORT-RECORD FROM REPORT-BLANK-LINE.
+
+           MOVE "INTERMEDIATE APOAPSIS" TO RPT-PARAMETER-NAME.
+           MOVE WS-BIELLIPTIC-INTERMED-R TO DISP-NUMERIC-1.
+           MOVE DISP-NUMERIC-1 TO RPT-PARAMETER-VALUE.
+           MOVE "KM" TO RPT-PARAMETER-UNIT.
+           WRITE ORBIT-REPORT-RECORD FROM REPORT-DETAIL-LINE.
+           PERFORM 9050-WRITE-CSV-ROW THRU 9050-EXIT.
+
+           MOVE "BI-ELLIPTIC TOTAL DELTA-V" TO RPT-PARAMETER-NAME.
+           MOVE WS-BIELLIPTIC-TOTAL-DV TO DISP-NUMERIC-2.
+           MOVE DISP-NUMERIC-2 TO RPT-PARAMETER-VALUE.
+           MOVE "KM/S" TO RPT-PARAMETER-UNIT.
+           WRITE ORBIT-REPORT-RECORD FROM REPORT-DETAIL-LINE.
+           PERFORM 9050-WRITE-CSV-ROW THRU 9050-EXIT.
+
+           MOVE "BI-ELLIPTIC TRANSFER TIME" TO RPT-PARAMETER-NAME.
+           MOVE WS-BIELLIPTIC-XFER-TIME TO DISP-NUMERIC-1.
+           MOVE DISP-NUMERIC-1 TO RPT-PARAMETER-VALUE.
+           MOVE "SECONDS" TO RPT-PARAMETER-UNIT.
+           WRITE ORBIT-REPORT-RECORD FROM REPORT-DETAIL-LINE.
+           PERFORM 9050-WRITE-CSV-ROW THRU 9050-EXIT.
+
+           MOVE "CHEAPER TRANSFER" TO RPT-PARAMETER-NAME.
+           IF BIELLIPTIC-CHEAPER-THAN-HOHMANN
+               MOVE "BI-ELLIPTIC" TO RPT-PARAMETER-VALUE
+           ELSE
+               MOVE "HOHMANN" TO RPT-PARAMETER-VALUE
+           END-IF.
+           MOVE SPACES TO RPT-PARAMETER-UNIT.
+           WRITE ORBIT-REPORT-RECORD FROM REPORT-DETAIL-LINE.
+           PERFORM 9050-WRITE-CSV-ROW THRU 9050-EXIT.
+
            WRITE ORBIT-REPORT-RECORD FROM REPORT-BLANK-LINE.
+
+      *    COMBINED PLANE-CHANGE MANEUVER SECTION - COMPARES FOLDING
+      *    THE PLANE CHANGE INTO THE HOHMANN CIRCULARIZING BURN
+      *    AGAINST PAYING FOR IT AS A SEPARATE MANEUVER.
+           MOVE "COMBINED PLANE-CHANGE ANALYSIS" TO RPT-SECTION-NAME.
+           WRITE ORBIT-REPORT-RECORD FROM REPORT-SECTION-HEADER.
+           WRITE ORBIT-REPORT-RECORD FROM REPORT-BLANK-LINE.
+
+           MOVE "PLANE CHANGE ANGLE" TO RPT-PARAMETER-NAME.
+           MOVE WS-PLANE-CHANGE-ANGLE TO DISP-NUMERIC-3.
+           MOVE DISP-NUMERIC-3 TO RPT-PARAMETER-VALUE.
+           MOVE "DEGREES" TO RPT-PARAMETER-UNIT.
+           WRITE ORBIT-REPORT-RECORD FROM REPORT-DETAIL-LINE.
+           PERFORM 9050-WRITE-CSV-ROW THRU 9050-EXIT.
+
+           MOVE "SEPARATE PLANE-CHANGE DELTA-V" TO RPT-PARAMETER-NAME.
+           MOVE WS-SEPARATE-PLANE-DV TO DISP-NUMERIC-2.
+           MOVE DISP-NUMERIC-2 TO RPT-PARAMETER-VALUE.
+           MOVE "KM/S" TO RPT-PARAMETER-UNIT.
+           WRITE ORBIT-REPORT-RECORD FROM REPORT-DETAIL-LINE.
+           PERFORM 9050-WRITE-CSV-ROW THRU 9050-EXIT.
+
+           MOVE "COMBINED MANEUVER TOTAL DELTA-V" TO
+               RPT-PARAMETER-NAME.
+           MOVE WS-COMBINED-TOTAL-DV TO DISP-NUMERIC-2.
+           MOVE DISP-NUMERIC-2 TO RPT-PARAMETER-VALUE.
+           MOVE "KM/S" TO RPT-PARAMETER-UNIT.
+           WRITE ORBIT-REPORT-RECORD FROM REPORT-DETAIL-LINE.
+           PERFORM 9050-WRITE-CSV-ROW THRU 9050-EXIT.
+
+           MOVE "DELTA-V SAVED BY COMBINING" TO RPT-PARAMETER-NAME.
+           MOVE WS-PLANE-CHANGE-SAVINGS TO DISP-NUMERIC-2.
+           MOVE DISP-NUMERIC-2 TO RPT-PARAMETER-VALUE.
+           MOVE "KM/S" TO RPT-PARAMETER-UNIT.
+           WRITE ORBIT-REPORT-RECORD FROM REPORT-DETAIL-LINE.
+           PERFORM 9050-WRITE-CSV-ROW THRU 9050-EXIT.
+
+           WRITE ORBIT-REPORT-RECORD FROM REPORT-BLANK-LINE.
+
+      *    GROUND TRACK SECTION - SUB-SATELLITE LATITUDE/LONGITUDE AT
+      *    THE END OF THE PROPAGATION RUN ABOVE, RECOMPUTED EVERY STEP
+      *    BY 8180-COMPUTE-GROUND-TRACK BUT ONLY SURFACED HERE ONCE.
+           MOVE "GROUND TRACK (FINAL STEP)" TO RPT-SECTION-NAME.
+           WRITE ORBIT-REPORT-RECORD FROM REPORT-SECTION-HEADER.
+           WRITE ORBIT-REPORT-RECORD FROM REPORT-BLANK-LINE.
+
+           MOVE "SUB-SATELLITE LATITUDE" TO RPT-PARAMETER-NAME.
+           MOVE WS-SUBSAT-LATITUDE TO DISP-NUMERIC-3.
+           MOVE DISP-NUMERIC-3 TO RPT-PARAMETER-VALUE.
+           MOVE "DEGREES" TO RPT-PARAMETER-UNIT.
+           WRITE ORBIT-REPORT-RECORD FROM REPORT-DETAIL-LINE.
+           PERFORM 9050-WRITE-CSV-ROW THRU 9050-EXIT.
+
+           MOVE "SUB-SATELLITE LONGITUDE" TO RPT-PARAMETER-NAME.
+           MOVE WS-SUBSAT-LONGITUDE TO DISP-NUMERIC-3.
+           MOVE DISP-NUMERIC-3 TO RPT-PARAMETER-VALUE.
+           MOVE "DEGREES" TO RPT-PARAMETER-UNIT.
+           WRITE ORBIT-REPORT-RECORD FROM REPORT-DETAIL-LINE.
+           PERFORM 9050-WRITE-CSV-ROW THRU 9050-EXIT.
+
+           WRITE ORBIT-REPORT-RECORD FROM REPORT-BLANK-LINE.
+
+      *    CONJUNCTION ANALYSIS SECTION - ONLY WHEN A SECONDARY
+      *    SATELLITE WAS SUCCESSFULLY LOADED AT STARTUP.
+           IF CONJUNCTION-AVAILABLE
+               MOVE "CONJUNCTION ANALYSIS VS " TO RPT-SECTION-NAME
+               STRING
+                   "CONJUNCTION ANALYSIS VS " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-SEC-SAT-ID) DELIMITED BY SIZE
+                   INTO RPT-SECTION-NAME
+               END-STRING
+               WRITE ORBIT-REPORT-RECORD FROM REPORT-SECTION-HEADER
+               WRITE ORBIT-REPORT-RECORD FROM REPORT-BLANK-LINE
+
+               MOVE "SECONDARY SATELLITE ID" TO RPT-PARAMETER-NAME
+               MOVE WS-SEC-SAT-ID TO RPT-PARAMETER-VALUE
+               MOVE SPACES TO RPT-PARAMETER-UNIT
+               WRITE ORBIT-REPORT-RECORD FROM REPORT-DETAIL-LINE
+               PERFORM 9050-WRITE-CSV-ROW THRU 9050-EXIT
+
+               MOVE "SECONDARY SATELLITE NAME" TO RPT-PARAMETER-NAME
+               MOVE WS-SEC-SAT-NAME TO RPT-PARAMETER-VALUE
+               MOVE SPACES TO RPT-PARAMETER-UNIT
+               WRITE ORBIT-REPORT-RECORD FROM REPORT-DETAIL-LINE
+               PERFORM 9050-WRITE-CSV-ROW THRU 9050-EXIT
+
+               MOVE "MINIMUM SEPARATION DISTANCE" TO RPT-PARAMETER-NAME
+               MOVE WS-MIN-SEPARATION TO DISP-NUMERIC-1
+               MOVE DISP-NUMERIC-1 TO RPT-PARAMETER-VALUE
+               MOVE "KM" TO RPT-PARAMETER-UNIT
+               WRITE ORBIT-REPORT-RECORD FROM REPORT-DETAIL-LINE
+               PERFORM 9050-WRITE-CSV-ROW THRU 9050-EXIT
+
+               MOVE "TIME OF MINIMUM SEPARATION" TO RPT-PARAMETER-NAME
+               MOVE WS-MIN-SEPARATION-TIME TO DISP-NUMERIC-1
+               MOVE DISP-NUMERIC-1 TO RPT-PARAMETER-VALUE
+               MOVE "SECONDS" TO RPT-PARAMETER-UNIT
+               WRITE ORBIT-REPORT-RECORD FROM REPORT-DETAIL-LINE
+               PERFORM 9050-WRITE-CSV-ROW THRU 9050-EXIT
+
+               WRITE ORBIT-REPORT-RECORD FROM REPORT-BLANK-LINE
+           END-IF.
+
            WRITE ORBIT-REPORT-RECORD FROM REPORT-SEPARATOR-LINE.
-           
-           CLOSE ORBIT-REPORT-FILE.
-           
-           DISPLAY "REPORT GENERATED: ORBITRPT.TXT".
+
+           DISPLAY "REPORT SECTION WRITTEN: ORBITRPT.TXT".
            DISPLAY " ".
        9000-EXIT.
            EXIT.
-       
+
+      *****************************************************************
+      * WRITE ONE CSV EXTRACT ROW FOR THE PARAMETER JUST WRITTEN TO   *
+      * THE FIXED-FORMAT REPORT - SAME NAME/VALUE/UNIT, COMMA-JOINED  *
+      *****************************************************************
+       9050-WRITE-CSV-ROW.
+           MOVE SPACES TO CSV-VALUE-FIELD.
+           MOVE FUNCTION TRIM(RPT-PARAMETER-VALUE) TO CSV-VALUE-FIELD.
+
+      *    STRIP THOUSANDS-SEPARATOR COMMAS FROM EDITED NUMERIC VALUES
+      *    SO THEY DO NOT SPLIT THE CSV ROW INTO EXTRA COLUMNS.
+           MOVE SPACES TO CSV-COMMA-SEGMENTS.
+           UNSTRING CSV-VALUE-FIELD DELIMITED BY ALL ","
+               INTO CSV-SEG-1 CSV-SEG-2 CSV-SEG-3 CSV-SEG-4 CSV-SEG-5.
+           MOVE SPACES TO CSV-VALUE-FIELD.
+           STRING
+               FUNCTION TRIM(CSV-SEG-1) DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-SEG-2) DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-SEG-3) DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-SEG-4) DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-SEG-5) DELIMITED BY SIZE
+               INTO CSV-VALUE-FIELD
+           END-STRING.
+
+           MOVE SPACES TO CSV-DETAIL-LINE.
+           STRING
+               FUNCTION TRIM(WS-CURRENT-SAT-ID) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(RPT-PARAMETER-NAME) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-VALUE-FIELD) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(RPT-PARAMETER-UNIT) DELIMITED BY SIZE
+               INTO CSV-DETAIL-LINE
+           END-STRING.
+           WRITE EXTRACT-RECORD FROM CSV-DETAIL-LINE.
+       9050-EXIT.
+           EXIT.
+
       *****************************************************************
       * TERMINATE PROGRAM                                             *
       *****************************************************************
        9999-TERMINATE-PROGRAM.
+           CLOSE SATELLITE-CATALOG-FILE.
+           CLOSE ORBIT-REPORT-FILE.
+           CLOSE EPHEMERIS-FILE.
+           CLOSE EXCEPTION-REPORT-FILE.
+           CLOSE EXTRACT-FILE.
+           IF CONJUNCTION-AVAILABLE
+               CLOSE SECONDARY-SATELLITE-FILE
+           END-IF.
+
            DISPLAY "========================================".
            DISPLAY "ORBITAL MECHANICS COMPUTATION COMPLETE".
            DISPLAY "(c) 2025 by moshix. All right reserved".
            DISPLAY "========================================".
            DISPLAY " ".
            DISPLAY "SUMMARY OF COMPUTATIONS:".
+           DISPLAY "  - SATELLITES PROCESSED: " WS-SATELLITE-COUNT.
+           DISPLAY "  - VALIDATION EXCEPTIONS LOGGED: "
+               WS-EXCEPTION-COUNT.
            DISPLAY "  - ORBITAL ELEMENTS CALCULATED".
            DISPLAY "  - KEPLER'S EQUATION SOLVED".
            DISPLAY "  - STATE VECTORS COMPUTED".
